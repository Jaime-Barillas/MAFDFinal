@@ -4,21 +4,70 @@
        date-written. 2019-04-18.
 
        environment division.
+       configuration section.
+
        input-output section.
        file-control.
            select input-file
                assign to "data/rrecords.dat"
                organization is line sequential.
+           select sort-work-file
+               assign to "data/r-sort.tmp".
+           select sorted-file
+               assign to "data/r-sorted.dat"
+               organization is line sequential.
            select output-file
                assign to "data/report-r.out"
                organization is line sequential.
-
-       configuration section.
+           select totals-extract-file
+               assign to "data/r-totals.dat"
+               organization is line sequential.
+           select optional checkpoint-file
+               assign to "data/typerprocessing.ckpt"
+               organization is line sequential.
+           select optional date-range-file
+               assign to "data/date-range-params.dat"
+               organization is line sequential.
+           select optional mtd-ytd-file
+               assign to "data/r-mtd-ytd.dat"
+               organization is line sequential.
+           select optional store-sales-extract-file
+               assign to "data/sl-store-totals.dat"
+               organization is line sequential.
+           select optional return-rate-params-file
+               assign to "data/return-rate-params.dat"
+               organization is line sequential.
+           select run-history-file
+               assign to "data/run-history.log"
+               organization is line sequential.
+           select optional store-master-file
+               assign to "data/store-master.dat"
+               organization is line sequential.
 
        data division.
            fd input-file
+               data record is raw-input-record
+               record contains 46 characters.
+
+           01 raw-input-record             pic x(46).
+
+           sd sort-work-file
+               data record is sort-work-rec.
+
+           01 sort-work-rec.
+               05 sw-trans-code            pic x.
+               05 sw-trans-amnt            pic 9(5)v99.
+               05 sw-pay-type              pic xx.
+               05 sw-store-num             pic 99.
+               05 sw-invoice-num           pic x(9).
+               05 sw-sku-code              pic x(15).
+               05 sw-return-reason         pic xx.
+               05 sw-trans-date            pic 9(8).
+               05 sw-sequence-num          pic 9(6).
+
+           fd sorted-file
                data record is input-record
-               record contains 36 characters.
+               record contains 52 characters.
 
            01 input-record.
                05 in-trans-code            pic x.
@@ -27,6 +76,17 @@
                05 in-store-num             pic 99.
                05 in-invoice-num           pic x(9).
                05 in-sku-code              pic x(15).
+               05 in-return-reason         pic xx.
+                   88 in-return-reason-88-defective
+                       value "DF".
+                   88 in-return-reason-88-wrong-item
+                       value "WI".
+                   88 in-return-reason-88-changed-mind
+                       value "CM".
+                   88 in-return-reason-88-other
+                       value "OT".
+               05 in-trans-date            pic 9(8).
+               05 in-sequence-num          pic 9(6).
 
            fd output-file
                data record is print-line
@@ -34,6 +94,104 @@
 
            01 print-line                   pic x(74).
 
+           fd totals-extract-file
+               data record is totals-extract-rec
+               record contains 20 characters.
+
+           01 totals-extract-rec.
+               05 te-return-amount         pic 9(8)v99.
+               05 te-tax-owing             pic 9(8)v99.
+
+           fd checkpoint-file
+               data record is checkpoint-rec
+               record contains 289 characters.
+
+      *    Carries a full snapshot of the running totals and page
+      *    number, not just the input record count, so a checkpoint
+      *    restart can restore the whole day's totals instead of
+      *    recomputing them from only the post-restart records.
+           01 checkpoint-rec.
+               05 ck-record-count           pic 9(6).
+               05 ck-page-number            pic 9(4).
+               05 ck-totals-scalar.
+                   10 ck-total-records          pic 999.
+                   10 ck-total-amount           pic 9(8)v99.
+                   10 ck-total-tax-owing        pic 9(8)v99.
+               05 ck-store-returns-table.
+                   10 ck-stt-size               pic 99.
+                   10 ck-stt-store-num          pic 99
+                       occurs 6 times.
+                   10 ck-stt-total-records      pic 999
+                       occurs 6 times.
+                   10 ck-stt-total-amount       pic 9(8)v99
+                       occurs 6 times.
+                   10 ck-stt-tax-rate           pic 99v99
+                       occurs 6 times.
+               05 ck-reason-totals-table.
+                   10 ck-rt-entry               occurs 4 times.
+                       15 ck-rt-code            pic xx.
+                       15 ck-rt-desc            pic x(20).
+                       15 ck-rt-count           pic 999.
+                       15 ck-rt-amount          pic 9(8)v99.
+
+           fd date-range-file
+               data record is date-range-rec
+               record contains 16 characters.
+
+           01 date-range-rec.
+               05 dr-start-date            pic 9(8).
+               05 dr-end-date              pic 9(8).
+
+           fd mtd-ytd-file
+               data record is mtd-ytd-rec
+               record contains 50 characters.
+
+           01 mtd-ytd-rec.
+               05 ctl-mtd-yearmonth        pic 9(6).
+               05 ctl-ytd-year             pic 9(4).
+               05 ctl-mtd-return-amount    pic 9(8)v99.
+               05 ctl-mtd-tax-owing        pic 9(8)v99.
+               05 ctl-ytd-return-amount    pic 9(8)v99.
+               05 ctl-ytd-tax-owing        pic 9(8)v99.
+
+           fd store-sales-extract-file
+               data record is store-sales-extract-rec
+               record contains 12 characters.
+
+           01 store-sales-extract-rec.
+               05 sse-store-num            pic 99.
+               05 sse-total-amount         pic 9(8)v99.
+
+           fd return-rate-params-file
+               data record is return-rate-params-rec
+               record contains 4 characters.
+
+           01 return-rate-params-rec.
+               05 rrp-threshold-pct        pic 999v9.
+
+           fd run-history-file
+               data record is audit-rec
+               record contains 53 characters.
+
+           01 audit-rec.
+               05 au-run-date                   pic 9(8).
+               05 au-run-time                   pic 9(6).
+               05 au-program-name               pic x(15).
+               05 au-input-count                pic 9(6).
+               05 au-output1-count              pic 9(6).
+               05 au-output2-count              pic 9(6).
+               05 au-output3-count              pic 9(6).
+
+           fd store-master-file
+               data record is store-master-rec
+               record contains 30 characters.
+
+           01 store-master-rec.
+               05 sm-store-num                 pic xx.
+               05 sm-store-name                pic x(20).
+               05 sm-tax-rate                  pic 99v99.
+               05 filler                       pic x(4).
+
        working-storage section.
        01 ws-report-header.
            05 filler                       pic x(19)
@@ -104,6 +262,45 @@
                    value "TOTAL TAX OWING: ".
                10 ws-tl-tax-owing          pic $$$,$$$,$$9.99.
 
+       01 ws-reason-report-heading.
+           05 filler                       pic x(30)
+               value "Returns By Reason -- Group 8".
+
+       01 ws-reason-detail-line.
+           05 ws-rdl-reason-desc           pic x(20).
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-rdl-count                 pic zz9.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-rdl-amount                pic $$$,$$$,$$9.99.
+
+       01 ws-mtd-ytd-lines.
+           05 ws-mtd-heading.
+               10 filler                   pic x(24)
+                   value "MONTH-TO-DATE TOTALS -- ".
+               10 ws-mtd-heading-ym        pic 9(6).
+           05 ws-mtd-return-line.
+               10 filler                   pic x(28)
+                   value "MTD RETURN AMOUNT:         ".
+               10 ws-mtd-return            pic $$$,$$$,$$9.99.
+           05 ws-mtd-tax-line.
+               10 filler                   pic x(28)
+                   value "MTD TAX OWING:             ".
+               10 ws-mtd-tax               pic $$$,$$$,$$9.99.
+           05 ws-ytd-heading.
+               10 filler                   pic x(24)
+                   value "YEAR-TO-DATE TOTALS --  ".
+               10 ws-ytd-heading-yr        pic 9(4).
+           05 ws-ytd-return-line.
+               10 filler                   pic x(28)
+                   value "YTD RETURN AMOUNT:         ".
+               10 ws-ytd-return            pic $$$,$$$,$$9.99.
+           05 ws-ytd-tax-line.
+               10 filler                   pic x(28)
+                   value "YTD TAX OWING:             ".
+               10 ws-ytd-tax               pic $$$,$$$,$$9.99.
+
        01 ws-constants.
            05 ws-records-per-page-cnst     pic 99
                value 20.
@@ -112,6 +309,7 @@
 
        01 ws-detail-calc.
            05 ws-dc-tax-owing              pic 9(5)v99.
+           05 ws-dc-applicable-tax-rate    pic 99v99.
 
        01 ws-totals-calc.
            05 ws-total-records             pic 999.
@@ -125,39 +323,318 @@
                    occurs 6 times.
                10 ws-stt-total-amount      pic 9(8)v99
                    occurs 6 times.
+               10 ws-stt-tax-rate          pic 99v99
+                   occurs 6 times.
+           05 ws-reason-totals-table.
+               10 ws-rt-entry              occurs 4 times.
+                   15 ws-rt-code           pic xx.
+                   15 ws-rt-desc           pic x(20).
+                   15 ws-rt-count          pic 999.
+                   15 ws-rt-amount         pic 9(8)v99.
+           05 ws-store-sales-table.
+               10 ws-sst-size              pic 99
+                   value 0.
+               10 ws-sst-store-num         pic 99
+                   occurs 6 times.
+               10 ws-sst-total-amount      pic 9(8)v99
+                   occurs 6 times.
+
+       01 ws-return-rate-threshold             pic 999v9
+           value 20.0.
+
+       01 ws-return-rate-calc.
+           05 ws-rrc-store-sales           pic 9(8)v99.
+           05 ws-rrc-return-rate           pic 999v9.
+
+       01 ws-high-return-heading.
+           05 filler                       pic x(34)
+               value "High Return Rate Flags -- Group 8".
+
+       01 ws-high-return-flag-line.
+           05 filler                       pic x(23)
+               value "*** HIGH RETURN RATE: ".
+           05 filler                       pic x(6)
+               value "Store ".
+           05 ws-hrf-store-num             pic 99.
+           05 filler                       pic x(15)
+               value "  Return Rate: ".
+           05 ws-hrf-return-rate           pic ZZ9.9.
+           05 filler                       pic x
+               value "%".
+           05 filler                       pic x(13)
+               value "  Threshold: ".
+           05 ws-hrf-threshold             pic ZZ9.9.
+           05 filler                       pic x(5)
+               value "% ***".
 
        01 ws-eof-flag                      pic x
            value 'n'.
 
+       01 ws-sm-eof-flag                   pic x
+           value 'n'.
+
        01 ws-index                   pic 99
            value zero.
 
+       01 ws-store-index                   pic 99
+           value zero.
+
        01 ws-page-records                  pic 99.
+       01 ws-page-number                   pic 9(4) value 0.
+       01 ws-page-store-num                pic 99   value 0.
+       01 ws-run-date                      pic 9(8) value 0.
+
+       01 ws-page-banner.
+           05 filler                       pic x(6)
+               value "PAGE  ".
+           05 ws-pb-page-num               pic ZZZ9.
+           05 filler                       pic x(4)
+               value spaces.
+           05 filler                       pic x(10)
+               value "RUN DATE: ".
+           05 ws-pb-run-date               pic 9(8).
+           05 filler                       pic x(4)
+               value spaces.
+           05 filler                       pic x(7)
+               value "STORE: ".
+           05 ws-pb-store-num              pic 99.
+
+       01 ws-checkpoint-count              pic 9(6) value 0.
+       01 ws-total-input-count             pic 9(6) value 0.
+       01 ws-restart-count                 pic 9(6) value 0.
+       01 ws-skip-idx                      pic 9(6) value 0.
+       01 ws-seq-num                       pic 9(6) value 0.
+
+       01 ws-date-range.
+           05 ws-range-start               pic 9(8)
+               value 0.
+           05 ws-range-end                 pic 9(8)
+               value 99999999.
+
+       01 ws-sys-yearmonth                 pic 9(6)
+           value 0.
+       01 ws-sys-year                      pic 9(4)
+           value 0.
+
+       01 ws-mtd-ytd-ctl.
+           05 ws-ctl-mtd-yearmonth         pic 9(6)
+               value 0.
+           05 ws-ctl-ytd-year              pic 9(4)
+               value 0.
+           05 ws-ctl-mtd-return-amount     pic 9(8)v99
+               value 0.
+           05 ws-ctl-mtd-tax-owing         pic 9(8)v99
+               value 0.
+           05 ws-ctl-ytd-return-amount     pic 9(8)v99
+               value 0.
+           05 ws-ctl-ytd-tax-owing         pic 9(8)v99
+               value 0.
 
        procedure division.
        000-Main.
-           open input  input-file.
-           open output output-file.
-
-           read input-file
+           perform 010-read-checkpoint.
+
+           move function current-date(1:8) to ws-run-date.
+
+           perform 015-load-date-range.
+
+           perform 020-load-mtd-ytd.
+
+           perform 030-load-return-rate-params.
+
+      * Sort the day's returns by store (and, within a store, by
+      * transaction date) so the per-store page break in 200-process-
+      * page always groups a store's records onto contiguous pages.
+      * The original input sequence number is carried as a third sort
+      * key so records with equal store+date sort into a deterministic
+      * total order -- a checkpoint restart's re-sort then always skips
+      * to the same record, regardless of how the sort implementation
+      * handles ties.
+           sort sort-work-file
+               on ascending key sw-store-num
+               on ascending key sw-trans-date
+               on ascending key sw-sequence-num
+               input procedure is 021-build-sort-input
+               giving sorted-file.
+
+           open input  sorted-file.
+
+           if ws-restart-count > 0 then
+               perform varying ws-skip-idx from 1 by 1
+                   until ws-skip-idx > ws-restart-count
+                   read sorted-file
+                       at end exit perform
+                   end-read
+               end-perform
+               move ws-restart-count       to ws-checkpoint-count
+               open extend output-file
+           else
+               open output output-file
+           end-if.
+
+           open output totals-extract-file.
+
+           read sorted-file
                at end move 'y'             to ws-eof-flag.
 
       * Initialize totals
            move zeroes                     to ws-totals-calc.
 
-           perform 100-print-report-header.
+           if ws-restart-count = 0 then
+               perform 100-print-report-header
+           end-if.
 
            perform 110-initialize-stores-table.
 
+      * The store-sales lookup table lives inside ws-totals-calc, so
+      * it must be reloaded after the zero-out above, not before it.
+           perform 025-load-store-sales.
+
+      * On a restart, the totals and page number captured at the last
+      * checkpoint are restored on top of the freshly-reloaded store
+      * table, so the totals block printed at the end of the run
+      * reflects the whole day, not just the post-restart tail.
+           if ws-restart-count > 0 then
+               perform 035-restore-checkpoint-totals
+           end-if.
+
            perform 200-process-page
                until ws-eof-flag = 'y'.
 
-           close input-file.
+           close sorted-file.
 
            perform 300-print-totals.
 
+           close totals-extract-file.
+
+           move ws-checkpoint-count            to ws-total-input-count.
+
+           perform 910-reset-checkpoint.
+
+           perform 950-write-audit-log.
+
            goback.
 
+       010-read-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0                   to ws-restart-count
+               not at end move ck-record-count to ws-restart-count
+           end-read.
+           close checkpoint-file.
+
+       035-restore-checkpoint-totals.
+           move ck-page-number             to ws-page-number.
+           move ck-total-records           to ws-total-records.
+           move ck-total-amount            to ws-total-amount.
+           move ck-total-tax-owing         to ws-total-tax-owing.
+           move ck-store-returns-table     to ws-store-returns-table.
+           move ck-reason-totals-table     to ws-reason-totals-table.
+
+       900-write-checkpoint.
+           open output checkpoint-file.
+           move ws-checkpoint-count            to ck-record-count.
+           move ws-page-number                 to ck-page-number.
+           move ws-total-records               to ck-total-records.
+           move ws-total-amount                to ck-total-amount.
+           move ws-total-tax-owing             to ck-total-tax-owing.
+           move ws-store-returns-table         to ck-store-returns-table.
+           move ws-reason-totals-table         to ck-reason-totals-table.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+       910-reset-checkpoint.
+           move 0                              to ws-checkpoint-count.
+           move 0                              to ws-page-number.
+           perform 900-write-checkpoint.
+
+       950-write-audit-log.
+           move function current-date(1:8)     to au-run-date.
+           move function current-date(9:6)     to au-run-time.
+           move "TypeRProcessing"              to au-program-name.
+           move ws-total-input-count           to au-input-count.
+           move ws-total-records               to au-output1-count.
+           move 1                              to au-output2-count.
+           move 0                              to au-output3-count.
+
+           open extend run-history-file.
+           write audit-rec.
+           close run-history-file.
+
+       015-load-date-range.
+           open input date-range-file.
+           read date-range-file
+               at end continue
+               not at end
+                   move dr-start-date          to ws-range-start
+                   move dr-end-date            to ws-range-end
+           end-read.
+           close date-range-file.
+
+       020-load-mtd-ytd.
+           move function current-date(1:6)    to ws-sys-yearmonth.
+           move function current-date(1:4)    to ws-sys-year.
+
+           open input mtd-ytd-file.
+           read mtd-ytd-file
+               at end continue
+               not at end move mtd-ytd-rec     to ws-mtd-ytd-ctl
+           end-read.
+           close mtd-ytd-file.
+
+           if ws-ctl-mtd-yearmonth not = ws-sys-yearmonth then
+               move ws-sys-yearmonth     to ws-ctl-mtd-yearmonth
+               move 0                    to ws-ctl-mtd-return-amount
+               move 0                    to ws-ctl-mtd-tax-owing
+           end-if.
+
+           if ws-ctl-ytd-year not = ws-sys-year then
+               move ws-sys-year          to ws-ctl-ytd-year
+               move 0                    to ws-ctl-ytd-return-amount
+               move 0                    to ws-ctl-ytd-tax-owing
+           end-if.
+
+       021-build-sort-input.
+           open input input-file.
+           perform 022-release-sort-record
+               until ws-eof-flag = 'y'.
+           close input-file.
+           move 'n'                        to ws-eof-flag.
+
+       022-release-sort-record.
+           read input-file
+               at end move 'y'             to ws-eof-flag
+               not at end
+                   add 1                   to ws-seq-num
+                   move raw-input-record   to sort-work-rec
+                   move ws-seq-num         to sw-sequence-num
+                   release sort-work-rec
+           end-read.
+
+       025-load-store-sales.
+           move 0                              to ws-sst-size.
+           open input store-sales-extract-file.
+           perform until ws-sst-size >= 6
+               read store-sales-extract-file
+                   at end exit perform
+               end-read
+               add 1                            to ws-sst-size
+               move sse-store-num
+                 to ws-sst-store-num(ws-sst-size)
+               move sse-total-amount
+                 to ws-sst-total-amount(ws-sst-size)
+           end-perform.
+           close store-sales-extract-file.
+
+       030-load-return-rate-params.
+           open input return-rate-params-file.
+           read return-rate-params-file
+               at end continue
+               not at end
+                   move rrp-threshold-pct  to ws-return-rate-threshold
+           end-read.
+           close return-rate-params-file.
+
        100-print-report-header.
            write print-line                from ws-report-header.
            write print-line                from spaces.
@@ -173,17 +650,73 @@
            move 05                         to ws-stt-store-num(5).
            move 12                         to ws-stt-store-num(6).
 
+           move zero                       to ws-store-index.
+           perform varying ws-store-index
+             from 1 by 1
+             until ws-store-index > ws-stt-size
+               move ws-tax-perc-cnst
+                 to ws-stt-tax-rate(ws-store-index)
+           end-perform.
+
+           perform 117-load-store-tax-rates.
+
+           perform 115-initialize-reason-table.
+
+       117-load-store-tax-rates.
+           move 'n'                        to ws-sm-eof-flag.
+           open input store-master-file.
+
+           perform 118-read-store-tax-rate
+               until ws-sm-eof-flag = 'y'.
+
+           close store-master-file.
+
+       118-read-store-tax-rate.
+           read store-master-file
+               at end move 'y'             to ws-sm-eof-flag
+               not at end
+                   move zero               to ws-store-index
+                   perform varying ws-store-index
+                     from 1 by 1
+                     until ws-store-index > ws-stt-size
+                       if ws-stt-store-num(ws-store-index)
+                         = sm-store-num
+                           move sm-tax-rate
+                             to ws-stt-tax-rate(ws-store-index)
+                       end-if
+                   end-perform
+           end-read.
+
+       115-initialize-reason-table.
+           initialize ws-reason-totals-table.
+           move "DF"                       to ws-rt-code(1).
+           move "Defective"                to ws-rt-desc(1).
+           move "WI"                       to ws-rt-code(2).
+           move "Wrong Item"               to ws-rt-desc(2).
+           move "CM"                       to ws-rt-code(3).
+           move "Changed Mind"             to ws-rt-desc(3).
+           move "OT"                       to ws-rt-code(4).
+           move "Other"                    to ws-rt-desc(4).
+
        200-process-page.
       * Initialize record count.
            move zero                       to ws-page-records.
-
-      * Write page headers
+           add 1                           to ws-page-number.
+           move in-store-num               to ws-page-store-num.
+
+      * Write page banner and headers
+           move ws-page-number             to ws-pb-page-num.
+           move ws-run-date                to ws-pb-run-date.
+           move ws-page-store-num          to ws-pb-store-num.
+           write print-line                from ws-page-banner.
+           write print-line                from spaces.
            write print-line                from ws-page-header-1.
            write print-line                from ws-page-header-2.
 
            perform 210-process-record
                until ws-page-records >= ws-records-per-page-cnst
-               or ws-eof-flag = "y".
+               or ws-eof-flag = "y"
+               or in-store-num not = ws-page-store-num.
 
       * Page break
            write print-line from spaces
@@ -200,26 +733,48 @@
            move in-invoice-num             to ws-dl-invoice-num.
            move in-sku-code                to ws-dl-sku-code.
 
-           perform 220-calculate-tax-owing.
+           if in-trans-date >= ws-range-start
+               and in-trans-date <= ws-range-end then
 
-           move ws-dc-tax-owing            to ws-dl-tax-owing.
+               perform 220-calculate-tax-owing
 
-           perform 290-accumulate-totals.
+               move ws-dc-tax-owing        to ws-dl-tax-owing
 
-           write print-line                from ws-detail-line.
+               perform 290-accumulate-totals
 
-           read input-file
+               write print-line            from ws-detail-line
+           end-if.
+
+           add 1                           to ws-checkpoint-count.
+           perform 900-write-checkpoint.
+
+           read sorted-file
                at end move 'y'             to ws-eof-flag.
 
        220-calculate-tax-owing.
+           perform 225-lookup-store-tax-rate.
+
            compute ws-dc-tax-owing rounded =
-             (in-trans-amnt / 100 * ws-tax-perc-cnst).
+             (in-trans-amnt / 100 * ws-dc-applicable-tax-rate).
+
+       225-lookup-store-tax-rate.
+           move ws-tax-perc-cnst           to ws-dc-applicable-tax-rate.
+           move zero                       to ws-store-index.
+           perform varying ws-store-index
+             from 1 by 1
+             until ws-store-index > ws-stt-size
+               if ws-stt-store-num(ws-store-index) = in-store-num
+                   move ws-stt-tax-rate(ws-store-index)
+                     to ws-dc-applicable-tax-rate
+               end-if
+           end-perform.
 
        290-accumulate-totals.
            add 1                           to ws-total-records.
            add in-trans-amnt               to ws-total-amount.
 
            perform 291-accumulate-store-total.
+           perform 292-accumulate-reason-total.
 
            add ws-dc-tax-owing             to ws-total-tax-owing.
 
@@ -228,13 +783,25 @@
            perform varying ws-index
              from 1 by 1
              until ws-index > ws-stt-size
-               if (ws-stt-store-num(ws-index) equals in-store-num)
+               if (ws-stt-store-num(ws-index) = in-store-num)
                    add 1
                      to ws-stt-total-records(ws-index)
                    add in-trans-amnt to ws-stt-total-amount(ws-index)
                end-if
            end-perform.
 
+       292-accumulate-reason-total.
+           move zero                       to ws-index.
+           perform varying ws-index
+             from 1 by 1
+             until ws-index > 4
+               if (ws-rt-code(ws-index) = in-return-reason)
+                   add 1
+                     to ws-rt-count(ws-index)
+                   add in-trans-amnt to ws-rt-amount(ws-index)
+               end-if
+           end-perform.
+
        300-print-totals.
            move ws-total-records           to ws-tl-records.
            move ws-total-amount            to ws-tl-trans-amount.
@@ -258,8 +825,112 @@
            write print-line                from ws-tl-trans-amount-line.
 
            move ws-total-tax-owing         to ws-tl-tax-owing.
-           
+
            write print-line                from ws-tl-tax-owing-line
                after advancing 1 line.
 
+           perform 330-print-reason-breakdown.
+
+           perform 350-print-high-return-flags.
+
+           perform 340-write-totals-extract.
+
+           perform 920-update-mtd-ytd.
+           perform 930-print-mtd-ytd.
+
+       340-write-totals-extract.
+           move ws-total-amount            to te-return-amount.
+           move ws-total-tax-owing         to te-tax-owing.
+           write totals-extract-rec.
+
+       920-update-mtd-ytd.
+           add ws-total-amount      to ws-ctl-mtd-return-amount
+                                        ws-ctl-ytd-return-amount.
+           add ws-total-tax-owing   to ws-ctl-mtd-tax-owing
+                                        ws-ctl-ytd-tax-owing.
+
+           open output mtd-ytd-file.
+           move ws-mtd-ytd-ctl                 to mtd-ytd-rec.
+           write mtd-ytd-rec.
+           close mtd-ytd-file.
+
+       930-print-mtd-ytd.
+           move ws-ctl-mtd-yearmonth           to ws-mtd-heading-ym.
+           move ws-ctl-mtd-return-amount       to ws-mtd-return.
+           move ws-ctl-mtd-tax-owing           to ws-mtd-tax.
+           move ws-ctl-ytd-year                to ws-ytd-heading-yr.
+           move ws-ctl-ytd-return-amount       to ws-ytd-return.
+           move ws-ctl-ytd-tax-owing           to ws-ytd-tax.
+
+           write print-line                    from spaces
+               after advancing 2 lines.
+           write print-line                    from ws-mtd-heading.
+           write print-line                    from ws-mtd-return-line.
+           write print-line                    from ws-mtd-tax-line.
+           write print-line                    from spaces.
+           write print-line                    from ws-ytd-heading.
+           write print-line                    from ws-ytd-return-line.
+           write print-line                    from ws-ytd-tax-line.
+
+       330-print-reason-breakdown.
+           write print-line                from spaces
+               after advancing 2 lines.
+           write print-line                from ws-reason-report-heading.
+           write print-line                from spaces.
+
+           perform varying ws-index from 1 by 1
+             until ws-index > 4
+
+               move ws-rt-desc(ws-index)   to ws-rdl-reason-desc
+               move ws-rt-count(ws-index)  to ws-rdl-count
+               move ws-rt-amount(ws-index) to ws-rdl-amount
+
+               write print-line            from ws-reason-detail-line
+
+           end-perform.
+
+       350-print-high-return-flags.
+           write print-line                from spaces
+               after advancing 2 lines.
+           write print-line                from ws-high-return-heading.
+           write print-line                from spaces.
+
+           move zero                       to ws-index.
+           perform varying ws-index
+             from 1 by 1
+             until ws-index > ws-stt-size
+
+               perform 360-lookup-store-sales
+
+               if ws-rrc-store-sales > 0 then
+                   compute ws-rrc-return-rate rounded =
+                     (ws-stt-total-amount(ws-index) /
+                      ws-rrc-store-sales * 100)
+
+                   if ws-rrc-return-rate > ws-return-rate-threshold
+                       move ws-stt-store-num(ws-index)
+                         to ws-hrf-store-num
+                       move ws-rrc-return-rate
+                         to ws-hrf-return-rate
+                       move ws-return-rate-threshold
+                         to ws-hrf-threshold
+                       write print-line    from ws-high-return-flag-line
+                   end-if
+               end-if
+
+           end-perform.
+
+       360-lookup-store-sales.
+           move zero                       to ws-rrc-store-sales.
+           move zero                       to ws-store-index.
+           perform varying ws-store-index
+             from 1 by 1
+             until ws-store-index > ws-sst-size
+               if ws-sst-store-num(ws-store-index) =
+                   ws-stt-store-num(ws-index)
+                   move ws-sst-total-amount(ws-store-index)
+                     to ws-rrc-store-sales
+               end-if
+           end-perform.
+
        end program TypeRProcessing.
\ No newline at end of file
