@@ -0,0 +1,127 @@
+       identification division.
+       program-id. GLExtract.
+       author. Ryan Sim.
+       date-written. 2026-08-08.
+      *Desc: Read the sales/layaway and returns totals extracts
+      *produced by SLProcessing and TypeRProcessing and build a flat
+      *journal-entry file (account code, debit/credit, amount) ready
+      *to feed into the GL upload.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select sl-totals-file
+               assign to "data/sl-totals.dat"
+               organization is line sequential.
+
+           select r-totals-file
+               assign to "data/r-totals.dat"
+               organization is line sequential.
+
+           select journal-file
+               assign to "data/gl-journal.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+           fd sl-totals-file
+               data record is sl-totals-rec
+               record contains 30 characters.
+
+           01 sl-totals-rec.
+               05 slt-sale-amount          pic 9(8)v99.
+               05 slt-layaway-amount       pic 9(8)v99.
+               05 slt-tax-owing            pic 9(8)v99.
+
+           fd r-totals-file
+               data record is r-totals-rec
+               record contains 20 characters.
+
+           01 r-totals-rec.
+               05 rt-return-amount         pic 9(8)v99.
+               05 rt-tax-owing             pic 9(8)v99.
+
+           fd journal-file
+               data record is journal-rec
+               record contains 42 characters.
+
+           01 journal-rec.
+               05 jr-account-code          pic x(10).
+               05 jr-debit-credit          pic x.
+               05 jr-amount                pic 9(8)v99.
+               05 filler                   pic x(21).
+
+       working-storage section.
+       01 ws-constants.
+           05 ws-acct-sales                pic x(10)
+               value "4000-SALES".
+           05 ws-acct-layaway               pic x(10)
+               value "2100-LAYA".
+           05 ws-acct-returns               pic x(10)
+               value "4900-RET".
+           05 ws-acct-tax-payable           pic x(10)
+               value "2200-TAX".
+
+       01 ws-eof-flag                      pic x
+           value 'n'.
+
+       procedure division.
+       000-Main.
+           open input  sl-totals-file.
+           open input  r-totals-file.
+           open output journal-file.
+
+           read sl-totals-file
+               at end move 'y'              to ws-eof-flag.
+           if ws-eof-flag not = 'y' then
+               perform 200-write-sl-entries
+           end-if.
+
+           move 'n'                         to ws-eof-flag.
+           read r-totals-file
+               at end move 'y'              to ws-eof-flag.
+           if ws-eof-flag not = 'y' then
+               perform 210-write-r-entries
+           end-if.
+
+           close sl-totals-file.
+           close r-totals-file.
+           close journal-file.
+
+           goback.
+
+       200-write-sl-entries.
+           move spaces                      to journal-rec.
+           move ws-acct-sales                to jr-account-code.
+           move "C"                          to jr-debit-credit.
+           move slt-sale-amount              to jr-amount.
+           write journal-rec.
+
+           move spaces                      to journal-rec.
+           move ws-acct-layaway               to jr-account-code.
+           move "C"                          to jr-debit-credit.
+           move slt-layaway-amount            to jr-amount.
+           write journal-rec.
+
+           move spaces                      to journal-rec.
+           move ws-acct-tax-payable           to jr-account-code.
+           move "C"                          to jr-debit-credit.
+           move slt-tax-owing                 to jr-amount.
+           write journal-rec.
+
+       210-write-r-entries.
+           move spaces                      to journal-rec.
+           move ws-acct-returns               to jr-account-code.
+           move "D"                           to jr-debit-credit.
+           move rt-return-amount              to jr-amount.
+           write journal-rec.
+
+           move spaces                      to journal-rec.
+           move ws-acct-tax-payable           to jr-account-code.
+           move "D"                           to jr-debit-credit.
+           move rt-tax-owing                  to jr-amount.
+           write journal-rec.
+
+       end program GLExtract.
