@@ -0,0 +1,504 @@
+       identification division.
+       program-id. Corrections.
+       author. Ryan Sim.
+       date-written. 2026-08-09.
+      *Desc: Take a small file of corrected transactions -- records
+      *that Edits previously rejected and someone has since fixed by
+      *hand -- run them through the same checks Edits applies, and
+      *append the ones that now pass into today's valid.out so they
+      *reach DataSplitCount without waiting for tomorrow's full batch.
+      *Records that still fail are reported the same way Edits reports
+      *them, so the corrected file itself can be re-corrected and
+      *resubmitted.
+
+       environment division.
+       input-output section.
+       file-control.
+           select corrections-file
+               assign to "data/corrections.dat"
+               organization is line sequential.
+
+           select report-file
+               assign to "data/valid.out"
+               organization is line sequential.
+
+           select rejects-file
+               assign to "data/corrections-rejects.out"
+               organization is line sequential.
+
+           select errors-file
+               assign to "data/corrections-errors.out"
+               organization is line sequential.
+
+           select store-master-file
+               assign to "data/store-master.dat"
+               organization is line sequential.
+
+           select optional edit-params-file
+               assign to "data/edit-params.dat"
+               organization is line sequential.
+
+       data division.
+       file section.
+           fd corrections-file
+               data record is edit-rec
+               record contains 46 characters.
+
+           01 edit-rec.
+               05 transaction-code             pic x.
+               05 transaction-amount           pic 9(5)v99.
+               05 payment-type                 pic xx.
+               05 store-number                 pic xx.
+               05 invoice-number               pic x(9).
+               05 invoice-number-r redefines
+                   invoice-number.
+                   10 inv-num-1                pic x.
+                       88 ws-valid-inv-code
+                           value 'A', 'B', 'C', 'D', 'E'.
+                   10 inv-num-2                pic x.
+                       88 ws-valid-inv-code-2
+                           value 'A', 'B', 'C', 'D', 'E'.
+                   10 inv-dash                 pic x.
+                   10 inv-value                pic 9(6).
+               05 sku-code                     pic x(15).
+               05 return-reason-code           pic xx.
+               05 transaction-date             pic 9(8).
+
+           fd report-file
+               data record is report-line
+               record contains 132 characters.
+
+           01 report-line                      pic x(132).
+
+           01 report-line-r redefines report-line.
+               05 rl-edit-rec                  pic x(46).
+               05 filler                       pic x(86).
+
+           fd rejects-file
+               data record is rejects-line
+               record contains 132 characters.
+
+           01 rejects-line                     pic x(132).
+
+           fd errors-file
+               data record is errors-line
+               record contains 160 characters.
+
+           01 errors-line                      pic x(160).
+
+           fd store-master-file
+               data record is store-master-rec
+               record contains 30 characters.
+
+           01 store-master-rec.
+               05 sm-store-num                 pic xx.
+               05 sm-store-name                pic x(20).
+               05 sm-tax-rate                  pic 99v99.
+               05 filler                       pic x(4).
+
+           fd edit-params-file
+               data record is edit-params-rec
+               record contains 21 characters.
+
+           01 edit-params-rec.
+               05 ep-inv-min                    pic 9(6).
+               05 ep-inv-max                    pic 9(6).
+               05 ep-trans-code-1               pic x.
+               05 ep-trans-code-2               pic x.
+               05 ep-trans-code-3               pic x.
+               05 ep-pay-type-1                 pic xx.
+               05 ep-pay-type-2                 pic xx.
+               05 ep-pay-type-3                 pic xx.
+
+       working-storage section.
+       01 ws-eof-flag                          pic x   value 'n'.
+           88 ws-end-of-file                           value 'y'.
+
+       01 ws-detail-line.
+           05 ws-detail-code                   pic x.
+           05 ws-detail-amount                 pic 9(5)v99.
+           05 ws-detail-pay-type               pic xx.
+           05 ws-detail-store-num              pic xx.
+           05 ws-detail-invoice-num            pic x(9).
+           05 ws-detail-sku                    pic x(15).
+           05 ws-detail-return-reason          pic xx.
+           05 ws-detail-trans-date             pic 9(8).
+
+       01 ws-rejects-line.
+           05 ws-reject-seq                     pic Z(4)9.
+           05 filler                            pic x
+               value spaces.
+           05 ws-reject-code                    pic x.
+           05 ws-reject-amount                  pic 9(5)v99.
+           05 ws-reject-pay-type                pic xx.
+           05 ws-reject-store-num               pic xx.
+           05 ws-reject-invoice-num             pic x(9).
+           05 ws-reject-sku                     pic x(15).
+           05 ws-reject-return-reason           pic xx.
+           05 ws-reject-trans-date              pic 9(8).
+
+       01 ws-errors-line1.
+           05 filler                           pic x(6)
+               value "RECORD".
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(6)
+               value "ERRORS".
+
+       01 ws-errors-line2.
+           05 filler                           pic x(3)
+               value spaces.
+           05 filler                           pic x(1)
+               value "#".
+
+       01 ws-errors-line3.
+           05 filler                           pic x(2)
+               value spaces.
+           05 ws-error-num                     pic Z9
+               value 0.
+           05 filler                           pic x(5)
+               value spaces.
+           05 ws-error-arr                     pic x(35).
+           05 ws-error-r redefines
+               ws-error-arr                    occurs 10 times.
+               10 ws-error-t                   pic x(32).
+               10 filler                       pic x(3).
+
+       01 ws-error-total-line-1.
+           05 filler                           pic x(21)
+               value "Total Valid Records: ".
+           05 filler                           pic x(5)
+               value spaces.
+           05 ws-total-valid                   pic Z99
+               value 0.
+
+       01 ws-error-total-line-2.
+           05 filler                           pic x(23)
+               value "Total Invalid Records: ".
+           05 filler                           pic x(3)
+               value spaces.
+           05 ws-total-invalid                 pic Z99
+               value 0.
+
+       01 ws-edit-params.
+           05 ws-ep-inv-min                    pic 9(6)
+               value 100000.
+           05 ws-ep-inv-max                    pic 9(6)
+               value 900000.
+           05 ws-ep-trans-code-1               pic x
+               value 'S'.
+           05 ws-ep-trans-code-2               pic x
+               value 'R'.
+           05 ws-ep-trans-code-3               pic x
+               value 'L'.
+           05 ws-ep-pay-type-1                 pic xx
+               value 'CA'.
+           05 ws-ep-pay-type-2                 pic xx
+               value 'CR'.
+           05 ws-ep-pay-type-3                 pic xx
+               value 'DB'.
+
+       01 ws-constants.
+           05 ws-errors                        pic 99
+               value 0.
+           05 ws-invalid-count                 pic 999
+               value 0.
+           05 ws-valid-count                   pic 999
+               value 0.
+           05 ws-transaction-error             pic x(24)
+               value "INVALID TRANSACTION CODE".
+           05 ws-empty-transaction             pic x(22)
+               value "EMPTY TRANSACTION CODE".
+           05 ws-invalid-trans-amount          pic x(30)
+               value "TRANSACTION AMOUNT NOT NUMERIC".
+           05 ws-pay-type-error                pic x(20)
+               value "INVALID PAYMENT TYPE".
+           05 ws-store-error                   pic x(20)
+               value "INVALID STORE NUMBER".
+           05 ws-invoice-code-error-1          pic x(30)
+               value "INVOICE CODE IS NOT ALPHABETIC".
+           05 ws-invoice-code-error-2          pic x(20)
+               value "INVALID INVOICE CODE".
+           05 ws-invoice-code-error-3          pic x(32)
+               value "INVOICE CODE CANNOT BE REPEATING".
+           05 ws-invoice-value-error-1         pic x(28)
+               value "INVOICE VALUE IS NOT NUMERIC".
+           05 ws-invoice-value-error-2         pic x(26)
+               value "INVOICE VALUE NOT IN RANGE".
+           05 ws-sku-error                     pic x(26)
+               value "SKU CODE IS NOT ALPHABETIC".
+           05 ws-dup-invoice-error              pic x(24)
+               value "DUPLICATE INVOICE NUMBER".
+
+       01 ws-seen-invoices.
+           05 ws-seen-count                    pic 9(5)
+               value 0.
+           05 ws-seen-invoice-tbl              pic x(9)
+               occurs 99999 times
+               indexed by ws-seen-idx.
+
+       01 ws-dup-flag                          pic x
+           value 'n'.
+           88 ws-invoice-is-duplicate                  value 'y'.
+
+       01 ws-store-master-table.
+           05 ws-sm-count                      pic 99
+               value 0.
+           05 ws-sm-entry                      occurs 50 times
+               indexed by ws-sm-idx.
+               10 ws-sm-store-num               pic xx.
+               10 ws-sm-tax-rate                pic 99v99.
+
+       01 ws-store-flag                        pic x
+           value 'n'.
+           88 ws-store-found                           value 'y'.
+
+       procedure division.
+
+       000-main.
+           perform 040-load-existing-invoices.
+
+           perform 050-load-store-master.
+
+           perform 060-load-edit-params.
+
+           open input corrections-file.
+           open extend report-file.
+           open output rejects-file, errors-file.
+
+           perform 500-print-error-headers.
+
+           perform 100-read-corrections-file.
+
+           perform 200-process-records
+               until ws-end-of-file.
+
+           perform 600-print-totals.
+
+           close corrections-file,
+                   report-file,
+                   rejects-file,
+                   errors-file.
+
+           stop run.
+
+       040-load-existing-invoices.
+           open input report-file.
+
+           perform until ws-seen-count >= 99999
+               read report-file
+                   at end exit perform
+               end-read
+               add 1                           to ws-seen-count
+               move rl-edit-rec(13:9)
+                   to ws-seen-invoice-tbl(ws-seen-count)
+           end-perform.
+
+           close report-file.
+
+       050-load-store-master.
+           open input store-master-file.
+
+           perform until ws-sm-count >= 50
+               read store-master-file
+                   at end exit perform
+               end-read
+               add 1                           to ws-sm-count
+               move sm-store-num
+                   to ws-sm-store-num(ws-sm-count)
+               move sm-tax-rate
+                   to ws-sm-tax-rate(ws-sm-count)
+           end-perform.
+
+           close store-master-file.
+
+       060-load-edit-params.
+           open input edit-params-file.
+           read edit-params-file
+               at end continue
+               not at end
+                   move ep-inv-min              to ws-ep-inv-min
+                   move ep-inv-max              to ws-ep-inv-max
+                   move ep-trans-code-1         to ws-ep-trans-code-1
+                   move ep-trans-code-2         to ws-ep-trans-code-2
+                   move ep-trans-code-3         to ws-ep-trans-code-3
+                   move ep-pay-type-1           to ws-ep-pay-type-1
+                   move ep-pay-type-2           to ws-ep-pay-type-2
+                   move ep-pay-type-3           to ws-ep-pay-type-3
+           end-read.
+           close edit-params-file.
+
+       100-read-corrections-file.
+
+           read corrections-file
+               at end move 'y'                 to ws-eof-flag.
+
+       200-process-records.
+
+           perform 300-validate-data.
+
+           if not ws-detail-line = spaces then
+               write report-line from ws-detail-line
+           end-if.
+
+           perform 100-read-corrections-file.
+
+       300-validate-data.
+
+           move spaces                         to ws-detail-line.
+           move spaces                         to ws-rejects-line.
+           move spaces                         to ws-errors-line3.
+           move 0                              to ws-errors.
+           move 'n'                            to ws-dup-flag.
+           move 'n'                            to ws-store-flag.
+
+      * Only original sale transactions get a fresh invoice number --
+      * returns and layaway installment payments legitimately reuse
+      * the invoice number of the sale they belong to, so they're
+      * excluded from the duplicate-invoice check.
+           if transaction-code = ws-ep-trans-code-1
+               perform 305-check-duplicate-invoice
+           end-if.
+
+           if transaction-code not = ws-ep-trans-code-1
+               and transaction-code not = ws-ep-trans-code-2
+               and transaction-code not = ws-ep-trans-code-3 then
+               add 1 to ws-errors
+               move ws-transaction-error       to ws-error-r(ws-errors)
+           end-if.
+           if transaction-code = spaces then
+               add 1 to ws-errors
+               move ws-empty-transaction       to ws-error-r(ws-errors)
+           end-if.
+           if not transaction-amount is numeric then
+               add 1 to ws-errors
+               move ws-invalid-trans-amount    to ws-error-r(ws-errors)
+           end-if.
+           if payment-type not = ws-ep-pay-type-1
+               and payment-type not = ws-ep-pay-type-2
+               and payment-type not = ws-ep-pay-type-3 then
+               add 1 to ws-errors
+               move ws-pay-type-error          to ws-error-r(ws-errors)
+           end-if.
+           perform 307-validate-store-number.
+           if not ws-store-found then
+               add 1 to ws-errors
+               move ws-store-error             to ws-error-r(ws-errors)
+           end-if.
+           if inv-num-1 = inv-num-2 then
+               add 1 to ws-errors
+               move ws-invoice-code-error-3    to ws-error-r(ws-errors)
+           end-if.
+           if not inv-value is numeric then
+               add 1 to ws-errors
+               move ws-invoice-value-error-1   to ws-error-r(ws-errors)
+           end-if.
+           if not ws-valid-inv-code then
+               add 1 to ws-errors
+               move ws-invoice-code-error-2    to ws-error-r(ws-errors)
+           end-if.
+           if not ws-valid-inv-code-2 then
+               add 1 to ws-errors
+               move ws-invoice-code-error-2    to ws-error-r(ws-errors)
+           end-if.
+           if not inv-value < ws-ep-inv-max then
+               add 1 to ws-errors
+               move ws-invoice-value-error-2   to ws-error-r(ws-errors)
+           end-if.
+           if not inv-value > ws-ep-inv-min then
+               add 1 to ws-errors
+               move ws-invoice-value-error-2   to ws-error-r(ws-errors)
+           end-if.
+           if sku-code = spaces then
+               add 1 to ws-errors
+               move ws-sku-error               to ws-error-r(ws-errors)
+           end-if.
+           if ws-invoice-is-duplicate then
+               add 1 to ws-errors
+               move ws-dup-invoice-error       to ws-error-r(ws-errors)
+           end-if.
+
+           if transaction-code = ws-ep-trans-code-1
+               perform 310-track-invoice-number
+           end-if.
+
+           if ws-errors = 0 then
+               add 1                           to ws-valid-count
+               move transaction-code           to ws-detail-code
+               move transaction-amount         to ws-detail-amount
+               move payment-type               to ws-detail-pay-type
+               move store-number               to ws-detail-store-num
+               move invoice-number             to ws-detail-invoice-num
+               move sku-code                   to ws-detail-sku
+               move return-reason-code
+                   to ws-detail-return-reason
+               move transaction-date
+                   to ws-detail-trans-date
+           else
+               add 1                           to ws-invalid-count
+               move transaction-code           to ws-reject-code
+               move transaction-amount         to ws-reject-amount
+               move payment-type               to ws-reject-pay-type
+               move store-number               to ws-reject-store-num
+               move invoice-number             to ws-reject-invoice-num
+               move sku-code                   to ws-reject-sku
+               move return-reason-code
+                   to ws-reject-return-reason
+               move transaction-date
+                   to ws-reject-trans-date
+
+               perform 400-write-errors
+           end-if.
+
+       305-check-duplicate-invoice.
+           perform varying ws-seen-idx from 1 by 1
+               until ws-seen-idx > ws-seen-count
+               if ws-seen-invoice-tbl(ws-seen-idx) = invoice-number
+                   set ws-invoice-is-duplicate  to true
+               end-if
+           end-perform.
+
+       310-track-invoice-number.
+           if ws-seen-count < 99999 then
+               add 1                           to ws-seen-count
+               move invoice-number
+                   to ws-seen-invoice-tbl(ws-seen-count)
+           end-if.
+
+       307-validate-store-number.
+           perform varying ws-sm-idx from 1 by 1
+               until ws-sm-idx > ws-sm-count
+               if store-number = ws-sm-store-num(ws-sm-idx) then
+                   set ws-store-found           to true
+               end-if
+           end-perform.
+
+       400-write-errors.
+           move ws-invalid-count               to ws-reject-seq.
+
+           if not ws-rejects-line = spaces then
+               write rejects-line from ws-rejects-line
+           end-if.
+
+           move ws-invalid-count               to ws-error-num.
+
+           write errors-line from ws-errors-line3
+               after advancing 1 line.
+
+       500-print-error-headers.
+           write errors-line from ws-errors-line1
+               after advancing 1 line.
+           write errors-line from ws-errors-line2
+               after advancing 1 line.
+
+       600-print-totals.
+
+           move ws-invalid-count               to ws-total-invalid.
+           move ws-valid-count                 to ws-total-valid.
+
+           write errors-line from ws-error-total-line-1
+               after advancing 2 line.
+           write errors-line from ws-error-total-line-2
+               after advancing 1 line.
+
+       end program Corrections.
