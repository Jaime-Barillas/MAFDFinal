@@ -6,6 +6,8 @@
       *split the sales and layaways records from the returns.
 
        environment division.
+       configuration section.
+
        input-output section.
        file-control.
            select input-file
@@ -24,15 +26,44 @@
                assign to 'data/counts-and-control-totals.out'
                organization is line sequential.
 
+           select store-master-file
+               assign to 'data/store-master.dat'
+               organization is line sequential.
 
-       configuration section.
+           select optional checkpoint-file
+               assign to 'data/datasplitcount.ckpt'
+               organization is line sequential.
+
+           select control-totals-file
+               assign to 'data/datasplitcount-totals.dat'
+               organization is line sequential.
+
+           select csv-file
+               assign to 'data/counts-and-control-totals.csv'
+               organization is line sequential.
+
+           select sl-indexed-file
+               assign to 'data/slrecords-idx.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is si-invoice-num with duplicates.
+
+           select r-indexed-file
+               assign to 'data/rrecords-idx.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is ri-invoice-num with duplicates.
+
+           select run-history-file
+               assign to 'data/run-history.log'
+               organization is line sequential.
 
 
        data division.
        file section.
            fd input-file
                data record is input-record
-               record contains 36 characters.
+               record contains 46 characters.
 
            01 input-record.
                05 in-trans-code            pic x.
@@ -41,18 +72,20 @@
                05 in-store-num             pic 99.
                05 in-invoice-num           pic x(9).
                05 in-sku-code              pic x(15).
+               05 in-return-reason         pic xx.
+               05 in-trans-date            pic 9(8).
 
            fd sales-layaways-file
                data record is sl-output
-               record contains 36 characters.
+               record contains 46 characters.
 
-           01 sl-output                    pic x(36).
+           01 sl-output                    pic x(46).
 
            fd returns-file
                data record is r-output
-               record contains 36 characters.
+               record contains 46 characters.
 
-           01 r-output                     pic x(36).
+           01 r-output                     pic x(46).
 
            fd report-file
                data record is report-output
@@ -60,6 +93,77 @@
 
            01 report-output                pic x(49).
 
+           fd store-master-file
+               data record is store-master-rec
+               record contains 30 characters.
+
+           01 store-master-rec.
+               05 sm-store-num                 pic xx.
+               05 sm-store-name                pic x(20).
+               05 sm-tax-rate                  pic 99v99.
+               05 filler                       pic x(4).
+
+           fd checkpoint-file
+               data record is checkpoint-rec
+               record contains 6 characters.
+
+           01 checkpoint-rec                   pic 9(6).
+
+           fd control-totals-file
+               data record is control-totals-rec
+               record contains 20 characters.
+
+           01 control-totals-rec.
+               05 ct-sl-rec-amnt               pic 9(8)v99.
+               05 ct-r-rec-amnt                pic 9(8)v99.
+
+           fd csv-file
+               data record is csv-line
+               record contains 120 characters.
+
+           01 csv-line                         pic x(120).
+
+           fd sl-indexed-file
+               data record is sl-indexed-rec
+               record contains 46 characters.
+
+           01 sl-indexed-rec.
+               05 si-trans-code            pic x.
+               05 si-trans-amnt            pic 9(5)v99.
+               05 si-pay-type              pic xx.
+               05 si-store-num             pic 99.
+               05 si-invoice-num           pic x(9).
+               05 si-sku-code              pic x(15).
+               05 si-return-reason         pic xx.
+               05 si-trans-date            pic 9(8).
+
+           fd r-indexed-file
+               data record is r-indexed-rec
+               record contains 46 characters.
+
+           01 r-indexed-rec.
+               05 ri-trans-code            pic x.
+               05 ri-trans-amnt            pic 9(5)v99.
+               05 ri-pay-type              pic xx.
+               05 ri-store-num             pic 99.
+               05 ri-invoice-num           pic x(9).
+               05 ri-sku-code              pic x(15).
+               05 ri-return-reason         pic xx.
+               05 ri-trans-date            pic 9(8).
+
+           fd run-history-file
+               data record is audit-rec
+               record contains 53 characters.
+
+           01 audit-rec.
+               05 au-run-date                   pic 9(8).
+               05 au-run-time                   pic 9(6).
+               05 au-program-name               pic x(15).
+               05 au-input-count                pic 9(6).
+               05 au-output1-count              pic 9(6).
+               05 au-output2-count              pic 9(6).
+               05 au-output3-count              pic 9(6).
+
 
        working-storage section.
 
@@ -70,8 +174,14 @@
            88 ws-trans-layaway                   value 'L'.
            88 ws-trans-return                    value 'R'.
 
-       01 ws-number-of-stores              pic 9 value 6.
-       01 ws-store-index                   pic 9 value 0.
+       01 ws-number-of-stores              pic 99 value 0.
+       01 ws-store-index                   pic 99 value 0.
+       01 ws-max-stores                    pic 99 value 50.
+       01 ws-store-not-found-flag          pic x value 'n'.
+
+       01 ws-checkpoint-count              pic 9(6) value 0.
+       01 ws-restart-count                 pic 9(6) value 0.
+       01 ws-skip-idx                      pic 9(6) value 0.
 
        01 ws-report-heading.
            05 filler                       pic x(40)
@@ -98,11 +208,24 @@
                value 0.
            05 ws-tot-r-rec-amnt            pic 9(8)v99
                value 0.
-           05 ws-tot-store-tbl             occurs 6 times.
+           05 ws-sl-idx-key-errors         pic 9(4)
+               value 0.
+           05 ws-r-idx-key-errors          pic 9(4)
+               value 0.
+           05 ws-store-not-found-errors    pic 9(4)
+               value 0.
+           05 ws-tot-store-tbl             occurs 50 times.
+               10 ws-tot-store-num         pic 99.
                10 ws-tot-store-sl-rec-amnt pic 9(8)v99.
                10 ws-tot-store-r-rec       pic 9(4).
                10 ws-tot-store-r-rec-amnt  pic 9(8)v99.
 
+       01 ws-csv-conv.
+           05 ws-csv-count                 pic zzz9.
+           05 ws-csv-amount                pic zzzzzzz9.99.
+           05 ws-csv-pct                   pic zz9.99.
+           05 ws-csv-store-num             pic z9.
+
        01 ws-td-sl-records.
            05 filler                       pic x value space.
            05 filler                       pic x(27)
@@ -199,7 +322,7 @@
                value ' Returns Amnt.'.
       *              0---+5+---1---+5+---2---+5+---3
 
-       01 ws-td-store                      occurs 6 times.
+       01 ws-td-store                      occurs 50 times.
            05 filler                       pic x(3)  value spaces.
            05 ws-td-store-num              pic 99.
            05 filler                       pic x(5) value spaces.
@@ -212,10 +335,30 @@
 
        procedure division.
        000-main.
-           open input input-file,
-               output sales-layaways-file,
-                      returns-file,
-                      report-file.
+           perform 010-read-checkpoint.
+
+           open input input-file.
+
+           if ws-restart-count > 0 then
+               perform varying ws-skip-idx from 1 by 1
+                   until ws-skip-idx > ws-restart-count
+                   read input-file
+                       at end exit perform
+                   end-read
+               end-perform
+               move ws-restart-count       to ws-checkpoint-count
+               open extend sales-layaways-file, returns-file
+               open i-o sl-indexed-file, r-indexed-file
+           else
+               open output sales-layaways-file, returns-file
+               open output sl-indexed-file, r-indexed-file
+           end-if.
+
+           open output report-file.
+           open output control-totals-file.
+           open output csv-file.
+
+           perform 120-load-store-master.
 
            read input-file
                at end move 'y'             to ws-eof-flag.
@@ -225,19 +368,78 @@
              until ws-eof-flag = 'y'.
            perform 300-calculate-percentages.
            perform 400-print-totals.
+           perform 410-write-control-totals.
+           perform 420-write-csv-export.
 
            close input-file,
                  sales-layaways-file,
                  returns-file,
-                 report-file.
+                 report-file,
+                 control-totals-file,
+                 csv-file,
+                 sl-indexed-file,
+                 r-indexed-file.
+
+           perform 910-reset-checkpoint.
+
+           perform 950-write-audit-log.
+
            goback.
 
 
+       010-read-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0                   to ws-restart-count
+               not at end move checkpoint-rec  to ws-restart-count
+           end-read.
+           close checkpoint-file.
+
+       900-write-checkpoint.
+           open output checkpoint-file.
+           move ws-checkpoint-count            to checkpoint-rec.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+       910-reset-checkpoint.
+           move 0                              to ws-checkpoint-count.
+           perform 900-write-checkpoint.
+
+       950-write-audit-log.
+           move function current-date(1:8)     to au-run-date.
+           move function current-date(9:6)     to au-run-time.
+           move "DataSplitCount"                to au-program-name.
+           compute au-input-count =
+               ws-tot-sl-rec + ws-tot-r-rec.
+           move ws-tot-sl-rec                  to au-output1-count.
+           move ws-tot-r-rec                   to au-output2-count.
+           move 0                              to au-output3-count.
+
+           open extend run-history-file.
+           write audit-rec.
+           close run-history-file.
+
+
        100-print-headings.
            write report-output         from ws-report-heading
                before advancing 2 lines.
 
 
+       120-load-store-master.
+           open input store-master-file.
+
+           perform until ws-number-of-stores >= ws-max-stores
+               read store-master-file
+                   at end exit perform
+               end-read
+               add 1                       to ws-number-of-stores
+               move sm-store-num
+                to ws-tot-store-num(ws-number-of-stores)
+           end-perform.
+
+           close store-master-file.
+
+
        200-accumulate-totals.
            move in-trans-code              to ws-trans-code.
       *
@@ -251,8 +453,10 @@
                add 1                       to ws-tot-s-rec
                add in-trans-amnt           to ws-tot-s-rec-amnt
 
-               add in-trans-amnt
-                to ws-tot-store-sl-rec-amnt(ws-store-index)
+               if (ws-store-not-found-flag = 'n')
+                   add in-trans-amnt
+                    to ws-tot-store-sl-rec-amnt(ws-store-index)
+               end-if
            else if (ws-trans-layaway)
                add 1                       to ws-tot-sl-rec
                add in-trans-amnt           to ws-tot-sl-rec-amnt
@@ -260,16 +464,20 @@
                add 1                       to ws-tot-l-rec
                add in-trans-amnt           to ws-tot-l-rec-amnt
 
-               add in-trans-amnt
-                to ws-tot-store-sl-rec-amnt(ws-store-index)
+               if (ws-store-not-found-flag = 'n')
+                   add in-trans-amnt
+                    to ws-tot-store-sl-rec-amnt(ws-store-index)
+               end-if
            else if (ws-trans-return)
                add 1                       to ws-tot-r-rec
                add in-trans-amnt           to ws-tot-r-rec-amnt
 
-               add 1
-                to ws-tot-store-r-rec(ws-store-index)
-               add in-trans-amnt
-                to ws-tot-store-r-rec-amnt(ws-store-index)
+               if (ws-store-not-found-flag = 'n')
+                   add 1
+                    to ws-tot-store-r-rec(ws-store-index)
+                   add in-trans-amnt
+                    to ws-tot-store-r-rec-amnt(ws-store-index)
+               end-if
            end-if
            end-if
            end-if.
@@ -277,36 +485,50 @@
       *    Lastly, we print the record to the appropriate file.
            perform 280-print-record.
 
+           add 1                           to ws-checkpoint-count.
+           perform 900-write-checkpoint.
+
            read input-file
                at end move 'y'             to ws-eof-flag.
 
 
        220-calc-store-index.
-           if (in-store-num = 1)
-               move 1                      to ws-store-index
-           else if (in-store-num = 2)
-               move 2                      to ws-store-index
-           else if (in-store-num = 3)
-               move 3                      to ws-store-index
-           else if (in-store-num = 4)
-               move 4                      to ws-store-index
-           else if (in-store-num = 5)
-               move 5                      to ws-store-index
-           else if (in-store-num = 12)
-               move 6                      to ws-store-index
-           end-if
-           end-if
-           end-if
-           end-if
-           end-if
+           move 'n'                        to ws-store-not-found-flag.
+           move zero                       to ws-store-index.
+           perform varying ws-store-index from 1 by 1
+             until ws-store-index > ws-number-of-stores
+               if (ws-tot-store-num(ws-store-index) = in-store-num)
+                   exit perform
+               end-if
+           end-perform.
+
+           if (ws-store-index > ws-number-of-stores)
+               move 'y'                    to ws-store-not-found-flag
+               add 1                       to ws-store-not-found-errors
+               display "STORE NOT IN STORE-MASTER TABLE: "
+                   in-store-num
            end-if.
 
 
        280-print-record.
            if (ws-trans-sale or ws-trans-layaway)
                write sl-output         from input-record
+               move input-record       to sl-indexed-rec
+               write sl-indexed-rec
+                   invalid key
+                       add 1            to ws-sl-idx-key-errors
+                       display "DUPLICATE KEY ON SL-INDEXED-FILE: "
+                           si-invoice-num
+               end-write
            else
                write r-output          from input-record
+               move input-record       to r-indexed-rec
+               write r-indexed-rec
+                   invalid key
+                       add 1            to ws-r-idx-key-errors
+                       display "DUPLICATE KEY ON R-INDEXED-FILE: "
+                           ri-invoice-num
+               end-write
            end-if.
 
 
@@ -330,10 +552,11 @@
            move ws-tot-l-rec-ptc           to ws-td-l-rec-pct.
       *
       *    Now we move the store total table vals to the display var.
-           perform 420-set-store-numbers.
            perform varying ws-store-index from 1 by 1
              until ws-store-index > ws-number-of-stores
 
+               move ws-tot-store-num(ws-store-index)
+                 to ws-td-store-num(ws-store-index)
                move ws-tot-store-sl-rec-amnt(ws-store-index)
                  to ws-td-store-sl-rec-amnt(ws-store-index)
                move ws-tot-store-r-rec(ws-store-index)
@@ -366,13 +589,94 @@
            end-perform.
 
 
-       420-set-store-numbers.
-           move 1                          to ws-td-store-num(1)
-           move 2                          to ws-td-store-num(2)
-           move 3                          to ws-td-store-num(3)
-           move 4                          to ws-td-store-num(4)
-           move 5                          to ws-td-store-num(5)
-           move 12                         to ws-td-store-num(6)
+       410-write-control-totals.
+           move ws-tot-sl-rec-amnt          to ct-sl-rec-amnt.
+           move ws-tot-r-rec-amnt           to ct-r-rec-amnt.
+           write control-totals-rec.
+
+       420-write-csv-export.
+           move "RECORD_TYPE,SL_RECORDS,SL_AMOUNT,S_RECORDS,S_AMOUNT,"
+                & "L_RECORDS,L_AMOUNT,R_RECORDS,R_AMOUNT,S_PERCENT,"
+                & "L_PERCENT"             to csv-line.
+           write csv-line.
+
+           move ws-tot-sl-rec               to ws-csv-count.
+           move ws-tot-sl-rec-amnt          to ws-csv-amount.
+           move spaces                      to csv-line.
+           string "TOTALS," delimited by size
+               function trim(ws-csv-count) delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount) delimited by size
+               into csv-line
+           end-string.
+           move ws-tot-s-rec                to ws-csv-count.
+           move ws-tot-s-rec-amnt           to ws-csv-amount.
+           string function trim(csv-line) delimited by size
+               "," delimited by size
+               function trim(ws-csv-count) delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount) delimited by size
+               into csv-line
+           end-string.
+           move ws-tot-l-rec                to ws-csv-count.
+           move ws-tot-l-rec-amnt           to ws-csv-amount.
+           string function trim(csv-line) delimited by size
+               "," delimited by size
+               function trim(ws-csv-count) delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount) delimited by size
+               into csv-line
+           end-string.
+           move ws-tot-r-rec                to ws-csv-count.
+           move ws-tot-r-rec-amnt           to ws-csv-amount.
+           string function trim(csv-line) delimited by size
+               "," delimited by size
+               function trim(ws-csv-count) delimited by size
+               "," delimited by size
+               function trim(ws-csv-amount) delimited by size
+               into csv-line
+           end-string.
+           move ws-tot-s-rec-ptc            to ws-csv-pct.
+           string function trim(csv-line) delimited by size
+               "," delimited by size
+               function trim(ws-csv-pct) delimited by size
+               into csv-line
+           end-string.
+           move ws-tot-l-rec-ptc            to ws-csv-pct.
+           string function trim(csv-line) delimited by size
+               "," delimited by size
+               function trim(ws-csv-pct) delimited by size
+               into csv-line
+           end-string.
+           write csv-line.
 
+           perform varying ws-store-index from 1 by 1
+             until ws-store-index > ws-number-of-stores
+
+               move ws-tot-store-num(ws-store-index)
+                   to ws-csv-store-num
+               move ws-tot-store-sl-rec-amnt(ws-store-index)
+                   to ws-csv-amount
+               move spaces                  to csv-line
+               string "STORE," delimited by size
+                   function trim(ws-csv-store-num) delimited by size
+                   "," delimited by size
+                   function trim(ws-csv-amount) delimited by size
+                   into csv-line
+               end-string
+               move ws-tot-store-r-rec(ws-store-index)
+                   to ws-csv-count
+               move ws-tot-store-r-rec-amnt(ws-store-index)
+                   to ws-csv-amount
+               string function trim(csv-line) delimited by size
+                   "," delimited by size
+                   function trim(ws-csv-count) delimited by size
+                   "," delimited by size
+                   function trim(ws-csv-amount) delimited by size
+                   into csv-line
+               end-string
+               write csv-line
+
+           end-perform.
 
        end program DataSplitCount.
