@@ -4,21 +4,70 @@
        date-written. 2019-04-18.
 
        environment division.
+       configuration section.
+
        input-output section.
        file-control.
            select input-file
                assign to "data/slrecords.dat"
                organization is line sequential.
+           select sort-work-file
+               assign to "data/sl-sort.tmp".
+           select sorted-file
+               assign to "data/sl-sorted.dat"
+               organization is line sequential.
            select output-file
                assign to "data/report-sl.out"
                organization is line sequential.
-
-       configuration section.
+           select totals-extract-file
+               assign to "data/sl-totals.dat"
+               organization is line sequential.
+           select optional checkpoint-file
+               assign to "data/slprocessing.ckpt"
+               organization is line sequential.
+           select optional date-range-file
+               assign to "data/date-range-params.dat"
+               organization is line sequential.
+           select optional mtd-ytd-file
+               assign to "data/sl-mtd-ytd.dat"
+               organization is line sequential.
+           select optional layaway-ledger-file
+               assign to "data/layaway-ledger.dat"
+               organization is line sequential.
+           select store-sales-extract-file
+               assign to "data/sl-store-totals.dat"
+               organization is line sequential.
+           select run-history-file
+               assign to "data/run-history.log"
+               organization is line sequential.
+           select optional store-master-file
+               assign to "data/store-master.dat"
+               organization is line sequential.
 
        data division.
            fd input-file
+               data record is raw-input-record
+               record contains 46 characters.
+
+           01 raw-input-record             pic x(46).
+
+           sd sort-work-file
+               data record is sort-work-rec.
+
+           01 sort-work-rec.
+               05 sw-trans-code            pic x.
+               05 sw-trans-amnt            pic 9(5)v99.
+               05 sw-pay-type              pic xx.
+               05 sw-store-num             pic 99.
+               05 sw-invoice-num           pic x(9).
+               05 sw-sku-code              pic x(15).
+               05 sw-return-reason         pic xx.
+               05 sw-trans-date            pic 9(8).
+               05 sw-sequence-num          pic 9(6).
+
+           fd sorted-file
                data record is input-record
-               record contains 36 characters.
+               record contains 52 characters.
 
            01 input-record.
                05 in-trans-code            pic x.
@@ -37,6 +86,9 @@
                05 in-store-num             pic 99.
                05 in-invoice-num           pic x(9).
                05 in-sku-code              pic x(15).
+               05 in-return-reason         pic xx.
+               05 in-trans-date            pic 9(8).
+               05 in-sequence-num          pic 9(6).
 
            fd output-file
                data record is print-line
@@ -44,6 +96,118 @@
 
            01 print-line                   pic x(74).
 
+           fd totals-extract-file
+               data record is totals-extract-rec
+               record contains 30 characters.
+
+           01 totals-extract-rec.
+               05 te-sale-amount           pic 9(8)v99.
+               05 te-layaway-amount        pic 9(8)v99.
+               05 te-tax-owing             pic 9(8)v99.
+
+           fd checkpoint-file
+               data record is checkpoint-rec
+               record contains 15886 characters.
+
+      *    Carries a full snapshot of the running totals and page
+      *    number, not just the input record count, so a checkpoint
+      *    restart can restore the whole day's totals instead of
+      *    recomputing them from only the post-restart records.
+           01 checkpoint-rec.
+               05 ck-record-count           pic 9(6).
+               05 ck-page-number            pic 9(4).
+               05 ck-totals-scalar.
+                   10 ck-total-records          pic 999.
+                   10 ck-total-amount           pic 9(8)v99.
+                   10 ck-total-S-records        pic 999.
+                   10 ck-total-S-amount         pic 9(8)v99.
+                   10 ck-total-L-records        pic 999.
+                   10 ck-total-L-amount         pic 9(8)v99.
+                   10 ck-total-CA               pic 999.
+                   10 ck-perc-CA                pic 999v9.
+                   10 ck-total-CR               pic 999.
+                   10 ck-perc-CR                pic 999v9.
+                   10 ck-total-DB               pic 999.
+                   10 ck-perc-DB                pic 999v9.
+                   10 ck-total-tax-owing        pic 9(8)v99.
+               05 ck-store-totals-table.
+                   10 ck-stt-size               pic 99.
+                   10 ck-stt-store-num          pic 99
+                       occurs 50 times.
+                   10 ck-stt-total-trans        pic 9(8)v99
+                       occurs 50 times.
+                   10 ck-stt-tax-rate           pic 99v99
+                       occurs 50 times.
+               05 ck-sku-totals-table.
+                   10 ck-stu-size               pic 9(4).
+                   10 ck-stu-entry              occurs 500 times.
+                       15 ck-stu-sku-code       pic x(15).
+                       15 ck-stu-trans-count    pic 9(5).
+                       15 ck-stu-trans-amount   pic 9(8)v99.
+
+           fd date-range-file
+               data record is date-range-rec
+               record contains 16 characters.
+
+           01 date-range-rec.
+               05 dr-start-date            pic 9(8).
+               05 dr-end-date              pic 9(8).
+
+           fd mtd-ytd-file
+               data record is mtd-ytd-rec
+               record contains 70 characters.
+
+           01 mtd-ytd-rec.
+               05 ctl-mtd-yearmonth        pic 9(6).
+               05 ctl-ytd-year             pic 9(4).
+               05 ctl-mtd-sale-amount      pic 9(8)v99.
+               05 ctl-mtd-layaway-amount   pic 9(8)v99.
+               05 ctl-mtd-tax-owing        pic 9(8)v99.
+               05 ctl-ytd-sale-amount      pic 9(8)v99.
+               05 ctl-ytd-layaway-amount   pic 9(8)v99.
+               05 ctl-ytd-tax-owing        pic 9(8)v99.
+
+           fd layaway-ledger-file
+               data record is layaway-ledger-rec
+               record contains 27 characters.
+
+           01 layaway-ledger-rec.
+               05 ll-invoice-num           pic x(9).
+               05 ll-store-num             pic 99.
+               05 ll-original-balance      pic 9(6)v99.
+               05 ll-paid-to-date          pic 9(6)v99.
+
+           fd store-sales-extract-file
+               data record is store-sales-extract-rec
+               record contains 12 characters.
+
+           01 store-sales-extract-rec.
+               05 sse-store-num            pic 99.
+               05 sse-total-amount         pic 9(8)v99.
+
+           fd run-history-file
+               data record is audit-rec
+               record contains 53 characters.
+
+           01 audit-rec.
+               05 au-run-date                   pic 9(8).
+               05 au-run-time                   pic 9(6).
+               05 au-program-name               pic x(15).
+               05 au-input-count                pic 9(6).
+               05 au-output1-count              pic 9(6).
+               05 au-output2-count              pic 9(6).
+               05 au-output3-count              pic 9(6).
+
+           fd store-master-file
+               data record is store-master-rec
+               record contains 30 characters.
+
+           01 store-master-rec.
+               05 sm-store-num                 pic xx.
+               05 sm-store-name                pic x(20).
+               05 sm-tax-rate                  pic 99v99.
+               05 filler                       pic x(4).
+
        working-storage section.
        01 ws-report-header.
            05 filler                       pic x(28)
@@ -151,6 +315,61 @@
                    value "LOWEST TRANSACTION AMOUNT:  Store ".
                10 ws-tl-worst-store-num    pic 99.
 
+       01 ws-mtd-ytd-lines.
+           05 ws-mtd-heading.
+               10 filler                   pic x(24)
+                   value "MONTH-TO-DATE TOTALS -- ".
+               10 ws-mtd-heading-ym        pic 9(6).
+           05 ws-mtd-sale-line.
+               10 filler                   pic x(28)
+                   value "MTD SALE AMOUNT:           ".
+               10 ws-mtd-sale              pic $$$,$$$,$$9.99.
+           05 ws-mtd-layaway-line.
+               10 filler                   pic x(28)
+                   value "MTD LAYAWAY AMOUNT:        ".
+               10 ws-mtd-layaway           pic $$$,$$$,$$9.99.
+           05 ws-mtd-tax-line.
+               10 filler                   pic x(28)
+                   value "MTD TAX OWING:             ".
+               10 ws-mtd-tax               pic $$$,$$$,$$9.99.
+           05 ws-ytd-heading.
+               10 filler                   pic x(24)
+                   value "YEAR-TO-DATE TOTALS --  ".
+               10 ws-ytd-heading-yr        pic 9(4).
+           05 ws-ytd-sale-line.
+               10 filler                   pic x(28)
+                   value "YTD SALE AMOUNT:           ".
+               10 ws-ytd-sale              pic $$$,$$$,$$9.99.
+           05 ws-ytd-layaway-line.
+               10 filler                   pic x(28)
+                   value "YTD LAYAWAY AMOUNT:        ".
+               10 ws-ytd-layaway           pic $$$,$$$,$$9.99.
+           05 ws-ytd-tax-line.
+               10 filler                   pic x(28)
+                   value "YTD TAX OWING:             ".
+               10 ws-ytd-tax               pic $$$,$$$,$$9.99.
+
+       01 ws-sku-report-heading.
+           05 filler                       pic x(34)
+               value "Sales & Layaways By SKU -- Group 8".
+
+       01 ws-sku-report-columns.
+           05 filler                       pic x(15)
+               value "SKU Code       ".
+           05 filler                       pic x(13)
+               value " Trans. Count".
+           05 filler                       pic x(16)
+               value "   Trans. Amount".
+
+       01 ws-sku-detail-line.
+           05 ws-sdl-sku-code              pic x(15).
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-sdl-trans-count           pic zz,zz9.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-sdl-trans-amount          pic $$$,$$$,$$9.99.
+
        01 ws-constants.
            05 ws-records-per-page-cnst     pic 99
                value 20.
@@ -159,6 +378,7 @@
 
        01 ws-detail-calc.
            05 ws-dc-tax-owing              pic 9(5)v99.
+           05 ws-dc-applicable-tax-rate    pic 99v99.
 
        01 ws-totals-calc.
            05 ws-total-records             pic 999.
@@ -177,9 +397,11 @@
            05 ws-store-totals-table.
                10 ws-stt-size              pic 99.
                10 ws-stt-store-num         pic 99
-                   occurs 6 times.
+                   occurs 50 times.
                10 ws-stt-total-trans       pic 9(8)v99
-                   occurs 6 times.
+                   occurs 50 times.
+               10 ws-stt-tax-rate          pic 99v99
+                   occurs 50 times.
            05 ws-highest-trans.
                10 ws-highest-trans-amt     pic 9(5)v99
                    value zero.
@@ -188,45 +410,464 @@
                10 ws-lowest-trans-amt      pic 9(5)v99
                    value zero.
                10 ws-lowest-store-num      pic 99.
+           05 ws-sku-totals-table.
+               10 ws-stu-size              pic 9(4)
+                   value 0.
+               10 ws-stu-entry             occurs 500 times
+                   indexed by ws-stu-idx.
+                   15 ws-stu-sku-code      pic x(15).
+                   15 ws-stu-trans-count   pic 9(5).
+                   15 ws-stu-trans-amount  pic 9(8)v99.
+           05 ws-layaway-ledger-table.
+               10 ws-ll-size               pic 9(4)
+                   value 0.
+               10 ws-ll-entry              occurs 2000 times
+                   indexed by ws-ll-idx.
+                   15 ws-ll-invoice-num    pic x(9).
+                   15 ws-ll-store-num      pic 99.
+                   15 ws-ll-original-bal   pic 9(6)v99.
+                   15 ws-ll-paid-to-date   pic 9(6)v99.
+
+       01 ws-lay-report-heading.
+           05 filler                       pic x(41)
+               value "Open Layaway Balances By Store -- Group 8".
+
+       01 ws-lay-report-columns.
+           05 filler                       pic x(11)
+               value "Invoice #  ".
+           05 filler                       pic x(8)
+               value "Store  ".
+           05 filler                       pic x(15)
+               value "Original Amount".
+           05 filler                       pic x(15)
+               value " Paid To Date  ".
+           05 filler                       pic x(14)
+               value "Balance Due   ".
+
+       01 ws-lay-detail-line.
+           05 ws-ldl-invoice-num            pic x(9).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-ldl-store-num              pic 99.
+           05 filler                        pic x(5)
+               value spaces.
+           05 ws-ldl-original-bal           pic $$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-ldl-paid-to-date           pic $$$,$$9.99.
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-ldl-balance-due            pic $$$,$$9.99.
 
        01 ws-eof-flag                      pic x
            value 'n'.
 
+       01 ws-sm-eof-flag                   pic x
+           value 'n'.
+
        01 ws-index                   pic 99
            value zero.
 
        01 ws-page-records                  pic 99.
+       01 ws-page-number                   pic 9(4) value 0.
+       01 ws-page-store-num                pic 99   value 0.
+       01 ws-run-date                      pic 9(8) value 0.
+
+       01 ws-page-banner.
+           05 filler                       pic x(6)
+               value "PAGE  ".
+           05 ws-pb-page-num               pic ZZZ9.
+           05 filler                       pic x(4)
+               value spaces.
+           05 filler                       pic x(10)
+               value "RUN DATE: ".
+           05 ws-pb-run-date               pic 9(8).
+           05 filler                       pic x(4)
+               value spaces.
+           05 filler                       pic x(7)
+               value "STORE: ".
+           05 ws-pb-store-num              pic 99.
+
+       01 ws-checkpoint-count              pic 9(6) value 0.
+       01 ws-total-input-count             pic 9(6) value 0.
+       01 ws-restart-count                 pic 9(6) value 0.
+       01 ws-skip-idx                      pic 9(6) value 0.
+       01 ws-seq-num                       pic 9(6) value 0.
+
+       01 ws-date-range.
+           05 ws-range-start               pic 9(8)
+               value 0.
+           05 ws-range-end                 pic 9(8)
+               value 99999999.
+
+       01 ws-sys-yearmonth                 pic 9(6)
+           value 0.
+       01 ws-sys-year                      pic 9(4)
+           value 0.
+
+       01 ws-mtd-ytd-ctl.
+           05 ws-ctl-mtd-yearmonth         pic 9(6)
+               value 0.
+           05 ws-ctl-ytd-year              pic 9(4)
+               value 0.
+           05 ws-ctl-mtd-sale-amount       pic 9(8)v99
+               value 0.
+           05 ws-ctl-mtd-layaway-amount    pic 9(8)v99
+               value 0.
+           05 ws-ctl-mtd-tax-owing         pic 9(8)v99
+               value 0.
+           05 ws-ctl-ytd-sale-amount       pic 9(8)v99
+               value 0.
+           05 ws-ctl-ytd-layaway-amount    pic 9(8)v99
+               value 0.
+           05 ws-ctl-ytd-tax-owing         pic 9(8)v99
+               value 0.
 
        procedure division.
        000-Main.
-           open input  input-file.
-           open output output-file.
+           perform 010-read-checkpoint.
 
-           read input-file
+           move function current-date(1:8) to ws-run-date.
+
+           perform 015-load-date-range.
+
+           perform 020-load-mtd-ytd.
+
+      * Sort the day's transactions by store (and, within a store, by
+      * transaction date) so the per-store page break in 200-process-
+      * page always groups a store's records onto contiguous pages.
+      * The original input sequence number is carried as a third sort
+      * key so records with equal store+date sort into a deterministic
+      * total order -- a checkpoint restart's re-sort then always skips
+      * to the same record, regardless of how the sort implementation
+      * handles ties.
+           sort sort-work-file
+               on ascending key sw-store-num
+               on ascending key sw-trans-date
+               on ascending key sw-sequence-num
+               input procedure is 021-build-sort-input
+               giving sorted-file.
+
+           open input  sorted-file.
+
+           if ws-restart-count > 0 then
+               perform varying ws-skip-idx from 1 by 1
+                   until ws-skip-idx > ws-restart-count
+                   read sorted-file
+                       at end exit perform
+                   end-read
+               end-perform
+               move ws-restart-count       to ws-checkpoint-count
+               open extend output-file
+           else
+               open output output-file
+           end-if.
+
+           open output totals-extract-file.
+
+           read sorted-file
                at end move 'y'             to ws-eof-flag.
 
       * Initialize totals
            move zeroes                     to ws-totals-calc.
 
-           perform 100-print-report-header.
+           if ws-restart-count = 0 then
+               perform 100-print-report-header
+           end-if.
 
            perform 110-initialize-stores-table.
 
+      * The layaway ledger table lives inside ws-totals-calc, so it
+      * must be reloaded after the zero-out above, not before it.
+           perform 025-load-layaway-ledger.
+
+      * On a restart, the totals and page number captured at the last
+      * checkpoint are restored on top of the freshly-reloaded store
+      * table, so the totals block printed at the end of the run
+      * reflects the whole day, not just the post-restart tail.
+           if ws-restart-count > 0 then
+               perform 030-restore-checkpoint-totals
+           end-if.
+
            perform 200-process-page
                until ws-eof-flag = 'y'.
 
-           close input-file.
+           close sorted-file.
 
            perform 300-print-totals.
 
+           close totals-extract-file.
+
+           move ws-checkpoint-count            to ws-total-input-count.
+
+           perform 910-reset-checkpoint.
+
+           perform 950-write-audit-log.
+
            goback.
 
+       010-read-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0                   to ws-restart-count
+               not at end move ck-record-count to ws-restart-count
+           end-read.
+           close checkpoint-file.
+
+       030-restore-checkpoint-totals.
+           move ck-page-number             to ws-page-number.
+           move ck-total-records           to ws-total-records.
+           move ck-total-amount            to ws-total-amount.
+           move ck-total-S-records         to ws-total-S-records.
+           move ck-total-S-amount          to ws-total-S-amount.
+           move ck-total-L-records         to ws-total-L-records.
+           move ck-total-L-amount          to ws-total-L-amount.
+           move ck-total-CA                to ws-total-CA.
+           move ck-total-CR                to ws-total-CR.
+           move ck-total-DB                to ws-total-DB.
+           move ck-total-tax-owing         to ws-total-tax-owing.
+           move ck-store-totals-table      to ws-store-totals-table.
+           move ck-sku-totals-table        to ws-sku-totals-table.
+
+       900-write-checkpoint.
+           open output checkpoint-file.
+           move ws-checkpoint-count            to ck-record-count.
+           move ws-page-number                 to ck-page-number.
+           move ws-total-records               to ck-total-records.
+           move ws-total-amount                to ck-total-amount.
+           move ws-total-S-records             to ck-total-S-records.
+           move ws-total-S-amount              to ck-total-S-amount.
+           move ws-total-L-records             to ck-total-L-records.
+           move ws-total-L-amount              to ck-total-L-amount.
+           move ws-total-CA                    to ck-total-CA.
+           move ws-total-CR                    to ck-total-CR.
+           move ws-total-DB                    to ck-total-DB.
+           move ws-total-tax-owing             to ck-total-tax-owing.
+           move ws-store-totals-table          to ck-store-totals-table.
+           move ws-sku-totals-table            to ck-sku-totals-table.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+       910-reset-checkpoint.
+           move 0                              to ws-checkpoint-count.
+           move 0                              to ws-page-number.
+           perform 900-write-checkpoint.
+
+       950-write-audit-log.
+           move function current-date(1:8)     to au-run-date.
+           move function current-date(9:6)     to au-run-time.
+           move "SLProcessing"                 to au-program-name.
+           move ws-total-input-count           to au-input-count.
+           move ws-total-records               to au-output1-count.
+           move 1                              to au-output2-count.
+           move 0                              to au-output3-count.
+
+           open extend run-history-file.
+           write audit-rec.
+           close run-history-file.
+
+       015-load-date-range.
+           open input date-range-file.
+           read date-range-file
+               at end continue
+               not at end
+                   move dr-start-date          to ws-range-start
+                   move dr-end-date            to ws-range-end
+           end-read.
+           close date-range-file.
+
+       020-load-mtd-ytd.
+           move function current-date(1:6)    to ws-sys-yearmonth.
+           move function current-date(1:4)    to ws-sys-year.
+
+           open input mtd-ytd-file.
+           read mtd-ytd-file
+               at end continue
+               not at end move mtd-ytd-rec     to ws-mtd-ytd-ctl
+           end-read.
+           close mtd-ytd-file.
+
+           if ws-ctl-mtd-yearmonth not = ws-sys-yearmonth then
+               move ws-sys-yearmonth     to ws-ctl-mtd-yearmonth
+               move 0                    to ws-ctl-mtd-sale-amount
+               move 0                    to ws-ctl-mtd-layaway-amount
+               move 0                    to ws-ctl-mtd-tax-owing
+           end-if.
+
+           if ws-ctl-ytd-year not = ws-sys-year then
+               move ws-sys-year          to ws-ctl-ytd-year
+               move 0                    to ws-ctl-ytd-sale-amount
+               move 0                    to ws-ctl-ytd-layaway-amount
+               move 0                    to ws-ctl-ytd-tax-owing
+           end-if.
+
+       021-build-sort-input.
+           open input input-file.
+           perform 022-release-sort-record
+               until ws-eof-flag = 'y'.
+           close input-file.
+           move 'n'                        to ws-eof-flag.
+
+       022-release-sort-record.
+           read input-file
+               at end move 'y'             to ws-eof-flag
+               not at end
+                   add 1                   to ws-seq-num
+                   move raw-input-record   to sort-work-rec
+                   move ws-seq-num         to sw-sequence-num
+                   release sort-work-rec
+           end-read.
+
+       025-load-layaway-ledger.
+           move 0                              to ws-ll-size.
+           open input layaway-ledger-file.
+           perform until ws-ll-size >= 2000
+               read layaway-ledger-file
+                   at end exit perform
+               end-read
+               add 1                            to ws-ll-size
+               move layaway-ledger-rec
+                 to ws-ll-entry(ws-ll-size)
+           end-perform.
+           close layaway-ledger-file.
+
+       295-accumulate-layaway.
+           set ws-ll-idx                    to 1.
+           search ws-ll-entry
+               varying ws-ll-idx
+               at end
+                   perform 296-add-new-layaway
+               when ws-ll-invoice-num(ws-ll-idx) = in-invoice-num
+                   add in-trans-amnt
+                     to ws-ll-paid-to-date(ws-ll-idx)
+           end-search.
+
+       296-add-new-layaway.
+           if ws-ll-size < 2000 then
+               add 1                       to ws-ll-size
+               move in-invoice-num
+                 to ws-ll-invoice-num(ws-ll-size)
+               move in-store-num
+                 to ws-ll-store-num(ws-ll-size)
+               move in-trans-amnt
+                 to ws-ll-original-bal(ws-ll-size)
+               move 0
+                 to ws-ll-paid-to-date(ws-ll-size)
+           end-if.
+
+       925-write-layaway-ledger.
+           open output layaway-ledger-file.
+           perform varying ws-ll-idx from 1 by 1
+             until ws-ll-idx > ws-ll-size
+               move ws-ll-entry(ws-ll-idx)  to layaway-ledger-rec
+               write layaway-ledger-rec
+           end-perform.
+           close layaway-ledger-file.
+
+       350-print-layaway-report.
+           write print-line                from spaces
+               after advancing 2 lines.
+           write print-line                from ws-lay-report-heading.
+           write print-line                from spaces.
+           write print-line                from ws-lay-report-columns.
+
+           perform varying ws-ll-idx from 1 by 1
+             until ws-ll-idx > ws-ll-size
+
+               if ws-ll-original-bal(ws-ll-idx) >
+                   ws-ll-paid-to-date(ws-ll-idx)
+
+                   move ws-ll-invoice-num(ws-ll-idx)
+                     to ws-ldl-invoice-num
+                   move ws-ll-store-num(ws-ll-idx)
+                     to ws-ldl-store-num
+                   move ws-ll-original-bal(ws-ll-idx)
+                     to ws-ldl-original-bal
+                   move ws-ll-paid-to-date(ws-ll-idx)
+                     to ws-ldl-paid-to-date
+                   compute ws-ldl-balance-due =
+                       ws-ll-original-bal(ws-ll-idx)
+                       - ws-ll-paid-to-date(ws-ll-idx)
+
+                   write print-line        from ws-lay-detail-line
+
+               end-if
+
+           end-perform.
+
+       920-update-mtd-ytd.
+           add ws-total-S-amount    to ws-ctl-mtd-sale-amount
+                                        ws-ctl-ytd-sale-amount.
+           add ws-total-L-amount    to ws-ctl-mtd-layaway-amount
+                                        ws-ctl-ytd-layaway-amount.
+           add ws-total-tax-owing   to ws-ctl-mtd-tax-owing
+                                        ws-ctl-ytd-tax-owing.
+
+           open output mtd-ytd-file.
+           move ws-mtd-ytd-ctl                 to mtd-ytd-rec.
+           write mtd-ytd-rec.
+           close mtd-ytd-file.
+
+       930-print-mtd-ytd.
+           move ws-ctl-mtd-yearmonth           to ws-mtd-heading-ym.
+           move ws-ctl-mtd-sale-amount         to ws-mtd-sale.
+           move ws-ctl-mtd-layaway-amount      to ws-mtd-layaway.
+           move ws-ctl-mtd-tax-owing           to ws-mtd-tax.
+           move ws-ctl-ytd-year                to ws-ytd-heading-yr.
+           move ws-ctl-ytd-sale-amount         to ws-ytd-sale.
+           move ws-ctl-ytd-layaway-amount      to ws-ytd-layaway.
+           move ws-ctl-ytd-tax-owing           to ws-ytd-tax.
+
+           write print-line                    from spaces
+               after advancing 2 lines.
+           write print-line                    from ws-mtd-heading.
+           write print-line                    from ws-mtd-sale-line.
+           write print-line                    from ws-mtd-layaway-line.
+           write print-line                    from ws-mtd-tax-line.
+           write print-line                    from spaces.
+           write print-line                    from ws-ytd-heading.
+           write print-line                    from ws-ytd-sale-line.
+           write print-line                    from ws-ytd-layaway-line.
+           write print-line                    from ws-ytd-tax-line.
+
        100-print-report-header.
            write print-line                from ws-report-header.
            write print-line                from spaces.
 
        110-initialize-stores-table.
            initialize ws-store-totals-table.
+           move zero                       to ws-stt-size.
+
+           perform 115-load-store-tax-rates.
+
+      *    Store-master.dat is optional -- if it's missing or empty
+      *    fall back to the default store list and flat tax rate so
+      *    the program still runs the way it always has.
+           if ws-stt-size = zero
+               perform 117-default-stores-table
+           end-if.
+
+       115-load-store-tax-rates.
+           move 'n'                        to ws-sm-eof-flag.
+           open input store-master-file.
+
+           perform 116-read-store-tax-rate
+               until ws-sm-eof-flag = 'y'.
+
+           close store-master-file.
+
+       116-read-store-tax-rate.
+           read store-master-file
+               at end move 'y'             to ws-sm-eof-flag
+               not at end
+                   add 1                to ws-stt-size
+                   move sm-store-num
+                     to ws-stt-store-num(ws-stt-size)
+                   move sm-tax-rate
+                     to ws-stt-tax-rate(ws-stt-size)
+           end-read.
+
+       117-default-stores-table.
            move 6                          to ws-stt-size.
 
            move 01                         to ws-stt-store-num(1).
@@ -236,17 +877,32 @@
            move 05                         to ws-stt-store-num(5).
            move 12                         to ws-stt-store-num(6).
 
+           move zero                       to ws-index.
+           perform varying ws-index
+             from 1 by 1
+             until ws-index > ws-stt-size
+               move ws-tax-perc-cnst       to ws-stt-tax-rate(ws-index)
+           end-perform.
+
        200-process-page.
       * Initialize record count.
            move zero                       to ws-page-records.
+           add 1                           to ws-page-number.
+           move in-store-num               to ws-page-store-num.
 
-      * Write page headers
+      * Write page banner and headers
+           move ws-page-number             to ws-pb-page-num.
+           move ws-run-date                to ws-pb-run-date.
+           move ws-page-store-num          to ws-pb-store-num.
+           write print-line                from ws-page-banner.
+           write print-line                from spaces.
            write print-line                from ws-page-header-1.
            write print-line                from ws-page-header-2.
 
            perform 210-process-record
                until ws-page-records >= ws-records-per-page-cnst
-               or ws-eof-flag = "y".
+               or ws-eof-flag = "y"
+               or in-store-num not = ws-page-store-num.
 
       * Page break
            write print-line from spaces
@@ -263,20 +919,41 @@
            move in-invoice-num             to ws-dl-invoice-num.
            move in-sku-code                to ws-dl-sku-code.
 
-           perform 220-calculate-tax-owing.
+           if in-trans-date >= ws-range-start
+               and in-trans-date <= ws-range-end then
 
-           move ws-dc-tax-owing            to ws-dl-tax-owing.
+               perform 220-calculate-tax-owing
 
-           perform 290-accumulate-totals.
+               move ws-dc-tax-owing        to ws-dl-tax-owing
 
-           write print-line                from ws-detail-line.
+               perform 290-accumulate-totals
 
-           read input-file
+               write print-line            from ws-detail-line
+           end-if.
+
+           add 1                           to ws-checkpoint-count.
+           perform 900-write-checkpoint.
+
+           read sorted-file
                at end move 'y'             to ws-eof-flag.
 
        220-calculate-tax-owing.
+           perform 225-lookup-store-tax-rate.
+
            compute ws-dc-tax-owing rounded =
-             (in-trans-amnt / 100 * ws-tax-perc-cnst).
+             (in-trans-amnt / 100 * ws-dc-applicable-tax-rate).
+
+       225-lookup-store-tax-rate.
+           move ws-tax-perc-cnst           to ws-dc-applicable-tax-rate.
+           move zero                       to ws-index.
+           perform varying ws-index
+             from 1 by 1
+             until ws-index > ws-stt-size
+               if ws-stt-store-num(ws-index) = in-store-num
+                   move ws-stt-tax-rate(ws-index)
+                     to ws-dc-applicable-tax-rate
+               end-if
+           end-perform.
 
        290-accumulate-totals.
            add 1                           to ws-total-records.
@@ -288,6 +965,7 @@
            else if in-trans-code-88-layaway then
                add 1                       to ws-total-L-records
                add in-trans-amnt           to ws-total-L-amount
+               perform 295-accumulate-layaway
            end-if
            end-if.
 
@@ -302,6 +980,7 @@
            end-if.
 
            perform 291-accumulate-store-total.
+           perform 292-accumulate-sku-total.
 
            add ws-dc-tax-owing             to ws-total-tax-owing.
 
@@ -310,11 +989,35 @@
            perform varying ws-index
              from 1 by 1
              until ws-index > ws-stt-size
-               if (ws-stt-store-num(ws-index) equals in-store-num)
+               if (ws-stt-store-num(ws-index) = in-store-num)
                    add in-trans-amnt to ws-stt-total-trans(ws-index)
                end-if
            end-perform.
 
+       292-accumulate-sku-total.
+           set ws-stu-idx                  to 1.
+           search ws-stu-entry
+               varying ws-stu-idx
+               at end
+                   perform 293-add-new-sku-total
+               when ws-stu-sku-code(ws-stu-idx) = in-sku-code
+                   add 1
+                     to ws-stu-trans-count(ws-stu-idx)
+                   add in-trans-amnt
+                     to ws-stu-trans-amount(ws-stu-idx)
+           end-search.
+
+       293-add-new-sku-total.
+           if ws-stu-size < 500 then
+               add 1                       to ws-stu-size
+               move in-sku-code
+                 to ws-stu-sku-code(ws-stu-size)
+               move 1
+                 to ws-stu-trans-count(ws-stu-size)
+               move in-trans-amnt
+                 to ws-stu-trans-amount(ws-stu-size)
+           end-if.
+
        300-print-totals.
            move ws-total-records           to ws-tl-records.
            move ws-total-amount            to ws-tl-trans-amount.
@@ -362,6 +1065,60 @@
                after advancing 1 line.
            write print-line                from ws-tl-worst-store-line.
 
+           perform 330-print-sku-report.
+
+           perform 350-print-layaway-report.
+
+           perform 340-write-totals-extract.
+
+           perform 345-write-store-sales-extract.
+
+           perform 925-write-layaway-ledger.
+
+           perform 920-update-mtd-ytd.
+           perform 930-print-mtd-ytd.
+
+       340-write-totals-extract.
+           move ws-total-S-amount          to te-sale-amount.
+           move ws-total-L-amount          to te-layaway-amount.
+           move ws-total-tax-owing         to te-tax-owing.
+           write totals-extract-rec.
+
+       345-write-store-sales-extract.
+           open output store-sales-extract-file.
+           move zero                       to ws-index.
+           perform varying ws-index
+             from 1 by 1
+             until ws-index > ws-stt-size
+               move ws-stt-store-num(ws-index)
+                 to sse-store-num
+               move ws-stt-total-trans(ws-index)
+                 to sse-total-amount
+               write store-sales-extract-rec
+           end-perform.
+           close store-sales-extract-file.
+
+       330-print-sku-report.
+           write print-line                from spaces
+               after advancing 2 lines.
+           write print-line                from ws-sku-report-heading.
+           write print-line                from spaces.
+           write print-line                from ws-sku-report-columns.
+
+           perform varying ws-stu-idx from 1 by 1
+             until ws-stu-idx > ws-stu-size
+
+               move ws-stu-sku-code(ws-stu-idx)
+                 to ws-sdl-sku-code
+               move ws-stu-trans-count(ws-stu-idx)
+                 to ws-sdl-trans-count
+               move ws-stu-trans-amount(ws-stu-idx)
+                 to ws-sdl-trans-amount
+
+               write print-line            from ws-sku-detail-line
+
+           end-perform.
+
        310-calculate-payment-percentages.
            compute ws-perc-CA rounded =
              (ws-total-CA / ws-total-records * 100).
