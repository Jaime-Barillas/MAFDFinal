@@ -0,0 +1,181 @@
+       identification division.
+       program-id. InvoiceXRef.
+       author. Ryan Sim.
+       date-written. 2026-08-09.
+      *Desc: Read the sales/layaway and returns files, match on
+      *invoice number, and report which original sales/layaways had a
+      *later return, along with the SKU and the number of days between
+      *the two transactions, so unusually fast return turnaround can be
+      *spotted.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select sl-file
+               assign to "data/slrecords.dat"
+               organization is line sequential.
+
+           select r-file
+               assign to "data/rrecords.dat"
+               organization is line sequential.
+
+           select report-file
+               assign to "data/report-invoice-xref.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+           fd sl-file
+               data record is sl-record
+               record contains 46 characters.
+
+           01 sl-record.
+               05 sl-trans-code            pic x.
+               05 sl-trans-amnt            pic 9(5)v99.
+               05 sl-pay-type              pic xx.
+               05 sl-store-num             pic 99.
+               05 sl-invoice-num           pic x(9).
+               05 sl-sku-code              pic x(15).
+               05 sl-return-reason         pic xx.
+               05 sl-trans-date            pic 9(8).
+
+           fd r-file
+               data record is r-record
+               record contains 46 characters.
+
+           01 r-record.
+               05 r-trans-code             pic x.
+               05 r-trans-amnt             pic 9(5)v99.
+               05 r-pay-type               pic xx.
+               05 r-store-num              pic 99.
+               05 r-invoice-num            pic x(9).
+               05 r-sku-code               pic x(15).
+               05 r-return-reason          pic xx.
+               05 r-trans-date             pic 9(8).
+
+           fd report-file
+               data record is report-line
+               record contains 80 characters.
+
+           01 report-line                  pic x(80).
+
+       working-storage section.
+       01 ws-report-heading.
+           05 filler                       pic x(44)
+               value "Sales-To-Returns Cross Reference -- Group 8".
+
+       01 ws-report-columns.
+           05 filler                       pic x(11)
+               value "Invoice #  ".
+           05 filler                       pic x(17)
+               value "SKU Code         ".
+           05 filler                       pic x(11)
+               value "Sale Date  ".
+           05 filler                       pic x(13)
+               value "Return Date  ".
+           05 filler                       pic x(12)
+               value "Days Between".
+
+       01 ws-detail-line.
+           05 ws-dl-invoice-num             pic x(9).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-sku-code                pic x(15).
+           05 filler                        pic x(2)
+               value spaces.
+           05 ws-dl-sale-date               pic 9(8).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-return-date             pic 9(8).
+           05 filler                        pic x(3)
+               value spaces.
+           05 ws-dl-days-between            pic ZZZ9.
+
+       01 ws-sl-table.
+           05 ws-sl-size                   pic 9(4)
+               value 0.
+           05 ws-sl-entry                  occurs 5000 times
+               indexed by ws-sl-idx.
+               10 ws-sl-tbl-invoice-num    pic x(9).
+               10 ws-sl-tbl-sku-code       pic x(15).
+               10 ws-sl-tbl-trans-date     pic 9(8).
+
+       01 ws-eof-flag                      pic x
+           value 'n'.
+
+       01 ws-days-between                  pic s9(8).
+
+       procedure division.
+       000-Main.
+           perform 100-load-sales-table.
+
+           open input  r-file.
+           open output report-file.
+
+           write report-line               from ws-report-heading
+               after advancing 1 line.
+           write report-line               from spaces.
+           write report-line               from ws-report-columns.
+
+           read r-file
+               at end move 'y'              to ws-eof-flag.
+
+           perform 200-process-return
+               until ws-eof-flag = 'y'.
+
+           close r-file.
+           close report-file.
+
+           goback.
+
+       100-load-sales-table.
+           move 0                          to ws-sl-size.
+           open input sl-file.
+
+           perform until ws-eof-flag = 'y'
+             or ws-sl-size >= 5000
+               read sl-file
+                   at end move 'y'          to ws-eof-flag
+                   not at end
+                       add 1                to ws-sl-size
+                       move sl-invoice-num
+                         to ws-sl-tbl-invoice-num(ws-sl-size)
+                       move sl-sku-code
+                         to ws-sl-tbl-sku-code(ws-sl-size)
+                       move sl-trans-date
+                         to ws-sl-tbl-trans-date(ws-sl-size)
+               end-read
+           end-perform.
+
+           close sl-file.
+           move 'n'                        to ws-eof-flag.
+
+       200-process-return.
+           set ws-sl-idx                    to 1.
+           search ws-sl-entry
+               at end continue
+               when ws-sl-tbl-invoice-num(ws-sl-idx) = r-invoice-num
+                   perform 210-write-xref-line
+           end-search.
+
+           read r-file
+               at end move 'y'              to ws-eof-flag.
+
+       210-write-xref-line.
+           compute ws-days-between =
+             function integer-of-date(r-trans-date)
+             - function integer-of-date(ws-sl-tbl-trans-date(ws-sl-idx)).
+
+           move r-invoice-num               to ws-dl-invoice-num.
+           move ws-sl-tbl-sku-code(ws-sl-idx)
+                                             to ws-dl-sku-code.
+           move ws-sl-tbl-trans-date(ws-sl-idx)
+                                             to ws-dl-sale-date.
+           move r-trans-date                to ws-dl-return-date.
+           move ws-days-between             to ws-dl-days-between.
+
+           write report-line                from ws-detail-line.
+
+       end program InvoiceXRef.
