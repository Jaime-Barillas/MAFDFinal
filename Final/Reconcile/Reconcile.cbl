@@ -0,0 +1,173 @@
+       identification division.
+       program-id. Reconcile.
+       author. Ryan Sim.
+       date-written. 2026-08-08.
+      *Desc: Compare the sales/layaway and returns control totals that
+      *DataSplitCount derived from valid.out against the totals that
+      *SLProcessing and TypeRProcessing independently recomputed from
+      *slrecords.dat/rrecords.dat, and flag any mismatch.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select optional control-totals-file
+               assign to "data/datasplitcount-totals.dat"
+               organization is line sequential.
+
+           select optional sl-totals-file
+               assign to "data/sl-totals.dat"
+               organization is line sequential.
+
+           select optional r-totals-file
+               assign to "data/r-totals.dat"
+               organization is line sequential.
+
+           select report-file
+               assign to "data/reconciliation.out"
+               organization is line sequential.
+
+       data division.
+       file section.
+           fd control-totals-file
+               data record is control-totals-rec
+               record contains 20 characters.
+
+           01 control-totals-rec.
+               05 ct-sl-rec-amnt           pic 9(8)v99.
+               05 ct-r-rec-amnt            pic 9(8)v99.
+
+           fd sl-totals-file
+               data record is sl-totals-rec
+               record contains 30 characters.
+
+           01 sl-totals-rec.
+               05 slt-sale-amount          pic 9(8)v99.
+               05 slt-layaway-amount       pic 9(8)v99.
+               05 slt-tax-owing            pic 9(8)v99.
+
+           fd r-totals-file
+               data record is r-totals-rec
+               record contains 20 characters.
+
+           01 r-totals-rec.
+               05 rt-return-amount         pic 9(8)v99.
+               05 rt-tax-owing             pic 9(8)v99.
+
+           fd report-file
+               data record is report-line
+               record contains 80 characters.
+
+           01 report-line                  pic x(80).
+
+       working-storage section.
+       01 ws-report-heading.
+           05 filler                       pic x(35)
+               value "Control-Total Reconciliation Report".
+
+       01 ws-sl-line.
+           05 filler                       pic x(28)
+               value "SALES & LAYAWAYS   DSC/SLP: ".
+           05 ws-sl-dsc-amnt               pic $$$,$$$,$$9.99.
+           05 filler                       pic x(4)
+               value spaces.
+           05 ws-sl-slp-amnt               pic $$$,$$$,$$9.99.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-sl-status                 pic x(9).
+
+       01 ws-r-line.
+           05 filler                       pic x(28)
+               value "RETURNS            DSC/TRP: ".
+           05 ws-r-dsc-amnt                pic $$$,$$$,$$9.99.
+           05 filler                       pic x(4)
+               value spaces.
+           05 ws-r-trp-amnt                pic $$$,$$$,$$9.99.
+           05 filler                       pic x(3)
+               value spaces.
+           05 ws-r-status                  pic x(9).
+
+       01 ws-calc.
+           05 ws-sl-total-amnt             pic 9(8)v99.
+           05 ws-sl-dsc-not-found-flag     pic x value 'n'.
+           05 ws-r-dsc-not-found-flag      pic x value 'n'.
+
+       01 ws-status-ok                     pic x(9)
+           value "OK       ".
+       01 ws-status-mismatch               pic x(9)
+           value "MISMATCH ".
+       01 ws-status-na                     pic x(9)
+           value "N/A      ".
+
+       procedure division.
+       000-main.
+           initialize ws-calc.
+
+           open input  control-totals-file.
+           open input  sl-totals-file.
+           open input  r-totals-file.
+           open output report-file.
+
+           read control-totals-file
+               at end move 'y'             to ws-sl-dsc-not-found-flag
+                                               ws-r-dsc-not-found-flag
+                       initialize control-totals-rec.
+           read sl-totals-file
+               at end initialize sl-totals-rec.
+           read r-totals-file
+               at end initialize r-totals-rec.
+
+           close control-totals-file.
+           close sl-totals-file.
+           close r-totals-file.
+
+           write report-line               from ws-report-heading
+               after advancing 1 line.
+           write report-line               from spaces.
+
+           perform 200-reconcile-sales-layaways.
+           perform 210-reconcile-returns.
+
+           close report-file.
+
+           goback.
+
+       200-reconcile-sales-layaways.
+           compute ws-sl-total-amnt =
+             slt-sale-amount + slt-layaway-amount.
+
+           move ct-sl-rec-amnt             to ws-sl-dsc-amnt.
+           move ws-sl-total-amnt           to ws-sl-slp-amnt.
+
+           if ws-sl-dsc-not-found-flag = 'y' then
+               move ws-status-na           to ws-sl-status
+           else
+               if ct-sl-rec-amnt = ws-sl-total-amnt then
+                   move ws-status-ok       to ws-sl-status
+               else
+                   move ws-status-mismatch to ws-sl-status
+               end-if
+           end-if.
+
+           write report-line               from ws-sl-line
+               after advancing 1 line.
+
+       210-reconcile-returns.
+           move ct-r-rec-amnt              to ws-r-dsc-amnt.
+           move rt-return-amount           to ws-r-trp-amnt.
+
+           if ws-r-dsc-not-found-flag = 'y' then
+               move ws-status-na           to ws-r-status
+           else
+               if ct-r-rec-amnt = rt-return-amount then
+                   move ws-status-ok       to ws-r-status
+               else
+                   move ws-status-mismatch to ws-r-status
+               end-if
+           end-if.
+
+           write report-line               from ws-r-line
+               after advancing 1 line.
+
+       end program Reconcile.
