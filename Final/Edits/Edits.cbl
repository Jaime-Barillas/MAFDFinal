@@ -21,24 +21,34 @@
                assign to '../build/data/errors.out'
                organization is line sequential.
 
+           select store-master-file
+               assign to '../build/data/store-master.dat'
+               organization is line sequential.
+
+           select optional checkpoint-file
+               assign to '../build/data/edits.ckpt'
+               organization is line sequential.
+
+           select optional edit-params-file
+               assign to '../build/data/edit-params.dat'
+               organization is line sequential.
+
+           select run-history-file
+               assign to '../build/data/run-history.log'
+               organization is line sequential.
+
        data division.
        file section.
        
            fd input-file
                data record is edit-rec
-               record contains 36 characters.
-           
+               record contains 46 characters.
+
            01 edit-rec.
                05 transaction-code             pic x.
-                   88 ws-valid-trans-code
-                       values 'S', 'R', 'L'.
                05 transaction-amount           pic 9(5)v99.
                05 payment-type                 pic xx.
-                   88 ws-valid-pay-type
-                       values 'CA', 'CR', 'DB'.
                05 store-number                 pic xx.
-                   88 ws-valid-store-num
-                       values '01', '02', '03', '04', '05', '12'.
                05 invoice-number               pic x(9).
                05 invoice-number-r redefines
                    invoice-number.
@@ -51,7 +61,10 @@
                    10 inv-dash                 pic x.
                    10 inv-value                pic 9(6).
                05 sku-code                     pic x(15).
-               
+               05 return-reason-code           pic xx.
+               05 transaction-date             pic 9(8).
+
+
            fd report-file
                data record is report-line
                record contains 132 characters.
@@ -69,8 +82,51 @@
                record contains 160 characters.
                
            01 errors-line                      pic x(160).
-           
-           
+
+           fd store-master-file
+               data record is store-master-rec
+               record contains 30 characters.
+
+           01 store-master-rec.
+               05 sm-store-num                 pic xx.
+               05 sm-store-name                pic x(20).
+               05 sm-tax-rate                  pic 99v99.
+               05 filler                       pic x(4).
+
+           fd checkpoint-file
+               data record is checkpoint-rec
+               record contains 6 characters.
+
+           01 checkpoint-rec                   pic 9(6).
+
+           fd edit-params-file
+               data record is edit-params-rec
+               record contains 21 characters.
+
+           01 edit-params-rec.
+               05 ep-inv-min                    pic 9(6).
+               05 ep-inv-max                    pic 9(6).
+               05 ep-trans-code-1               pic x.
+               05 ep-trans-code-2               pic x.
+               05 ep-trans-code-3               pic x.
+               05 ep-pay-type-1                 pic xx.
+               05 ep-pay-type-2                 pic xx.
+               05 ep-pay-type-3                 pic xx.
+
+           fd run-history-file
+               data record is audit-rec
+               record contains 53 characters.
+
+           01 audit-rec.
+               05 au-run-date                   pic 9(8).
+               05 au-run-time                   pic 9(6).
+               05 au-program-name               pic x(15).
+               05 au-input-count                pic 9(6).
+               05 au-output1-count               pic 9(6).
+               05 au-output2-count               pic 9(6).
+               05 au-output3-count               pic 9(6).
+
+
        working-storage section.
        
       *01 ws-constants.
@@ -85,15 +141,22 @@
            05 ws-detail-store-num              pic xx.
            05 ws-detail-invoice-num            pic x(9).
            05 ws-detail-sku                    pic x(15).
-           
+           05 ws-detail-return-reason          pic xx.
+           05 ws-detail-trans-date             pic 9(8).
+
        01 ws-invalid-line.
+           05 ws-invalid-seq                    pic Z(4)9.
+           05 filler                            pic x
+               value spaces.
            05 ws-invalid-code                   pic x.
            05 ws-invalid-amount                 pic 9(5)v99.
            05 ws-invalid-pay-type               pic xx.
            05 ws-invalid-store-num              pic xx.
            05 ws-invalid-invoice-num            pic x(9).
            05 ws-invalid-sku                    pic x(15).
-           
+           05 ws-invalid-return-reason          pic xx.
+           05 ws-invalid-trans-date             pic 9(8).
+
        01 ws-errors-line1.
            05 filler                           pic x(6)
                value "RECORD".
@@ -138,11 +201,25 @@
                value 0.
                
            
-       01 ws-constants.
-           05 ws-inv-max                       pic 9(6)
-               value 900000.
-           05 ws-inv-min                       pic 9(6)
+       01 ws-edit-params.
+           05 ws-ep-inv-min                    pic 9(6)
                value 100000.
+           05 ws-ep-inv-max                    pic 9(6)
+               value 900000.
+           05 ws-ep-trans-code-1               pic x
+               value 'S'.
+           05 ws-ep-trans-code-2               pic x
+               value 'R'.
+           05 ws-ep-trans-code-3               pic x
+               value 'L'.
+           05 ws-ep-pay-type-1                 pic xx
+               value 'CA'.
+           05 ws-ep-pay-type-2                 pic xx
+               value 'CR'.
+           05 ws-ep-pay-type-3                 pic xx
+               value 'DB'.
+
+       01 ws-constants.
            05 ws-errors                        pic 99
                value 0.
            05 ws-total-errors                  pic 99
@@ -173,35 +250,137 @@
                value "INVOICE VALUE NOT IN RANGE".
            05 ws-sku-error                     pic x(26)
                value "SKU CODE IS NOT ALPHABETIC".
-           
+           05 ws-dup-invoice-error              pic x(24)
+               value "DUPLICATE INVOICE NUMBER".
+
+       01 ws-seen-invoices.
+           05 ws-seen-count                    pic 9(5)
+               value 0.
+           05 ws-seen-invoice-tbl              pic x(9)
+               occurs 99999 times
+               indexed by ws-seen-idx.
+
+       01 ws-dup-flag                          pic x
+           value 'n'.
+           88 ws-invoice-is-duplicate                  value 'y'.
+
+       01 ws-store-master-table.
+           05 ws-sm-count                      pic 99
+               value 0.
+           05 ws-sm-entry                      occurs 50 times
+               indexed by ws-sm-idx.
+               10 ws-sm-store-num               pic xx.
+               10 ws-sm-tax-rate                pic 99v99.
+
+       01 ws-store-flag                        pic x
+           value 'n'.
+           88 ws-store-found                           value 'y'.
+
+       01 ws-checkpoint-count                  pic 9(6)
+           value 0.
+       01 ws-restart-count                     pic 9(6)
+           value 0.
+       01 ws-skip-idx                          pic 9(6)
+           value 0.
+
 
        procedure division.
-       
+
        000-main.
-           open input input-file,
-               output report-file, 
-               invalid-file, errors-file.
-               
-           
-           perform 500-print-error-headers.
-           
+           perform 010-read-checkpoint.
+
+           open input input-file.
+
+           if ws-restart-count > 0 then
+               perform varying ws-skip-idx from 1 by 1
+                   until ws-skip-idx > ws-restart-count
+                   read input-file
+                       at end exit perform
+                   end-read
+               end-perform
+               move ws-restart-count           to ws-checkpoint-count
+               open extend report-file, invalid-file, errors-file
+           else
+               open output report-file,
+                   invalid-file, errors-file
+               perform 500-print-error-headers
+           end-if.
+
+           perform 050-load-store-master.
+
+           perform 060-load-edit-params.
+
            perform 100-read-input-file.
-           
+
            perform 200-process-records
                until ws-end-of-file.
-           
+
            perform 600-print-totals.
-           
+
            close input-file,
-                   report-file, 
+                   report-file,
                    invalid-file,
                    errors-file.
 
+           perform 910-reset-checkpoint.
+
+           perform 950-write-audit-log.
+
            stop run.
-           
-           
+
+       010-read-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0                   to ws-restart-count
+               not at end move checkpoint-rec  to ws-restart-count
+           end-read.
+           close checkpoint-file.
+
+       900-write-checkpoint.
+           open output checkpoint-file.
+           move ws-checkpoint-count            to checkpoint-rec.
+           write checkpoint-rec.
+           close checkpoint-file.
+
+       910-reset-checkpoint.
+           move 0                              to ws-checkpoint-count.
+           perform 900-write-checkpoint.
+
+
+       050-load-store-master.
+           open input store-master-file.
+
+           perform until ws-sm-count >= 50
+               read store-master-file
+                   at end exit perform
+               end-read
+               add 1                           to ws-sm-count
+               move sm-store-num
+                   to ws-sm-store-num(ws-sm-count)
+               move sm-tax-rate
+                   to ws-sm-tax-rate(ws-sm-count)
+           end-perform.
+
+           close store-master-file.
+
+       060-load-edit-params.
+           open input edit-params-file.
+           read edit-params-file
+               at end continue
+               not at end
+                   move ep-inv-min              to ws-ep-inv-min
+                   move ep-inv-max              to ws-ep-inv-max
+                   move ep-trans-code-1         to ws-ep-trans-code-1
+                   move ep-trans-code-2         to ws-ep-trans-code-2
+                   move ep-trans-code-3         to ws-ep-trans-code-3
+                   move ep-pay-type-1           to ws-ep-pay-type-1
+                   move ep-pay-type-2           to ws-ep-pay-type-2
+                   move ep-pay-type-3           to ws-ep-pay-type-3
+           end-read.
+           close edit-params-file.
+
        100-read-input-file.
-       
+
            read input-file
                at end move 'y'                 to ws-eof-flag.
                
@@ -212,7 +391,10 @@
            if not ws-detail-line = spaces then
                write report-line from ws-detail-line
            end-if.
-           
+
+           add 1                               to ws-checkpoint-count.
+           perform 900-write-checkpoint.
+
            perform 100-read-input-file.
            
        300-validate-data.
@@ -221,8 +403,20 @@
            move spaces                         to ws-invalid-line.
            move spaces                         to ws-errors-line3.
            move 0                              to ws-errors.
-           
-           if not ws-valid-trans-code then
+           move 'n'                            to ws-dup-flag.
+           move 'n'                            to ws-store-flag.
+
+      * Only original sale transactions get a fresh invoice number --
+      * returns and layaway installment payments legitimately reuse
+      * the invoice number of the sale they belong to, so they're
+      * excluded from the duplicate-invoice check.
+           if transaction-code = ws-ep-trans-code-1
+               perform 305-check-duplicate-invoice
+           end-if.
+
+           if transaction-code not = ws-ep-trans-code-1
+               and transaction-code not = ws-ep-trans-code-2
+               and transaction-code not = ws-ep-trans-code-3 then
                add 1 to ws-errors
                move ws-transaction-error       to ws-error-r(ws-errors)
            end-if.
@@ -234,11 +428,14 @@
                add 1 to ws-errors
                move ws-invalid-trans-amount    to ws-error-r(ws-errors)
            end-if.
-           if not ws-valid-pay-type then
+           if payment-type not = ws-ep-pay-type-1
+               and payment-type not = ws-ep-pay-type-2
+               and payment-type not = ws-ep-pay-type-3 then
                add 1 to ws-errors
                move ws-pay-type-error          to ws-error-r(ws-errors)
            end-if.
-           if not ws-valid-store-num then
+           perform 307-validate-store-number.
+           if not ws-store-found then
                add 1 to ws-errors
                move ws-store-error             to ws-error-r(ws-errors)
            end-if.
@@ -258,11 +455,11 @@
                add 1 to ws-errors
                move ws-invoice-code-error-2    to ws-error-r(ws-errors)
            end-if.
-           if not inv-value < ws-inv-max then
+           if not inv-value < ws-ep-inv-max then
                add 1 to ws-errors
                move ws-invoice-value-error-2   to ws-error-r(ws-errors)
            end-if.
-           if not inv-value > ws-inv-min then
+           if not inv-value > ws-ep-inv-min then
                add 1 to ws-errors
                move ws-invoice-value-error-2   to ws-error-r(ws-errors)
            end-if.
@@ -270,7 +467,15 @@
                add 1 to ws-errors
                move ws-sku-error               to ws-error-r(ws-errors)
            end-if.
-           
+           if ws-invoice-is-duplicate then
+               add 1 to ws-errors
+               move ws-dup-invoice-error       to ws-error-r(ws-errors)
+           end-if.
+
+           if transaction-code = ws-ep-trans-code-1
+               perform 310-track-invoice-number
+           end-if.
+
            if ws-errors = 0 then
                add 1                           to ws-valid-count
                move transaction-code           to ws-detail-code
@@ -279,6 +484,10 @@
                move store-number               to ws-detail-store-num
                move invoice-number             to ws-detail-invoice-num
                move sku-code                   to ws-detail-sku
+               move return-reason-code
+                   to ws-detail-return-reason
+               move transaction-date
+                   to ws-detail-trans-date
            else
                add 1                           to ws-invalid-count
                move transaction-code           to ws-invalid-code
@@ -287,17 +496,47 @@
                move store-number               to ws-invalid-store-num
                move invoice-number             to ws-invalid-invoice-num
                move sku-code                   to ws-invalid-sku
-               
+               move return-reason-code
+                   to ws-invalid-return-reason
+               move transaction-date
+                   to ws-invalid-trans-date
+
+
                perform 400-write-errors
            end-if.
 
+       305-check-duplicate-invoice.
+           perform varying ws-seen-idx from 1 by 1
+               until ws-seen-idx > ws-seen-count
+               if ws-seen-invoice-tbl(ws-seen-idx) = invoice-number
+                   set ws-invoice-is-duplicate  to true
+               end-if
+           end-perform.
+
+       310-track-invoice-number.
+           if ws-seen-count < 99999 then
+               add 1                           to ws-seen-count
+               move invoice-number
+                   to ws-seen-invoice-tbl(ws-seen-count)
+           end-if.
+
+       307-validate-store-number.
+           perform varying ws-sm-idx from 1 by 1
+               until ws-sm-idx > ws-sm-count
+               if store-number = ws-sm-store-num(ws-sm-idx) then
+                   set ws-store-found           to true
+               end-if
+           end-perform.
+
        400-write-errors.
+           move ws-invalid-count               to ws-invalid-seq.
+
            if not ws-invalid-line = spaces then
                write invalid-line from ws-invalid-line
            end-if.
-           
+
            move ws-invalid-count               to ws-error-num.
-           
+
            write errors-line from ws-errors-line3
                after advancing 1 line.
            
@@ -308,13 +547,27 @@
                after advancing 1 line.
                
        600-print-totals.
-       
+
            move ws-invalid-count               to ws-total-invalid.
            move ws-valid-count                 to ws-total-valid.
-       
+
            write errors-line from ws-error-total-line-1
                after advancing 2 line.
            write errors-line from ws-error-total-line-2
                after advancing 1 line.
-           
+
+       950-write-audit-log.
+           move function current-date(1:8)     to au-run-date.
+           move function current-date(9:6)     to au-run-time.
+           move "Edits"                        to au-program-name.
+           compute au-input-count =
+               ws-valid-count + ws-invalid-count.
+           move ws-valid-count                 to au-output1-count.
+           move ws-invalid-count               to au-output2-count.
+           move ws-invalid-count               to au-output3-count.
+
+           open extend run-history-file.
+           write audit-rec.
+           close run-history-file.
+
        end program Edits.
\ No newline at end of file
